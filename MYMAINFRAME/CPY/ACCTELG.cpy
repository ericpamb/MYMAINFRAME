@@ -0,0 +1,17 @@
+      *================================================================*
+      *  ACCTELG - ERROR LOG RECORD FOR DATASET ACCTELG               *
+      *  WRITTEN BY ACCT04 EVERY TIME IT IS ENTERED, SO AN ABEND CAN   *
+      *  BE TRACED BACK TO THE PROGRAM, TRANSACTION, TERMINAL AND      *
+      *  OPERATOR THAT HIT IT WITHOUT HAVING TO PULL THE DUMP FIRST.   *
+      *================================================================*
+       01  ACCTELG-REC.
+           02  ELG-DATE            PIC S9(7)   COMP-3.
+           02  ELG-TIME            PIC S9(7)   COMP-3.
+           02  ELG-TRAN            PIC X(4).
+           02  ELG-TERM            PIC X(4).
+           02  ELG-OPID            PIC X(3).
+           02  ELG-PGRMID          PIC X(8).
+           02  ELG-FN              PIC X(1).
+           02  ELG-RCODE           PIC X(1).
+           02  ELG-DSN             PIC X(8).
+           02  ELG-MSG             PIC X(60).
