@@ -0,0 +1,11 @@
+      *================================================================*
+      *  ACCTWEB - WEB SEARCH TS QUEUE TRACKING RECORD                *
+      *  WRITTEN BY ACCT01 EVERY TIME A FRESH (NOT A PA2 RESUME) WEB  *
+      *  NAME SEARCH STARTS A NEW "WEB"+EIBTASKN TS QUEUE, SO ACCT17  *
+      *  CAN FIND AND DROP ANY QUEUE A CALLER NEVER CAME BACK TO PAGE *
+      *  THROUGH TO THE END, WITHOUT HAVING TO SCAN ALL OF TS STORAGE.*
+      *================================================================*
+       01  ACCTWEB-REC.
+           02  WEB-QID             PIC X(8).
+           02  WEB-DATE            PIC S9(7)   COMP-3.
+           02  WEB-TIME            PIC S9(7)   COMP-3.
