@@ -0,0 +1,21 @@
+      *================================================================*
+      *  DFHBMSCA - BMS FIELD ATTRIBUTE CONSTANTS                      *
+      *  STANDARD CICS-SUPPLIED COPYBOOK OF ATTRIBUTE-BYTE VALUES      *
+      *  USED WHEN SETTING THE 'A' (ATTRIBUTE) FIELDS OF A SYMBOLIC    *
+      *  MAP.  SHIPPED WITH CICS; COPIED HERE UNCHANGED.               *
+      *================================================================*
+       01  DFHBMSCA.
+           02  DFHBMPEM        PIC X       VALUE 'H'.
+           02  DFHBMPNL        PIC X       VALUE 'J'.
+           02  DFHBMASF        PIC X       VALUE '1'.
+           02  DFHBMUNP        PIC X       VALUE ' '.
+           02  DFHBMPRO        PIC X       VALUE 'A'.
+           02  DFHBMNUM        PIC X       VALUE '9'.
+           02  DFHBMASK        PIC X       VALUE '&'.
+           02  DFHBMUNN        PIC X       VALUE '9'.
+           02  DFHBMASB        PIC X       VALUE 'Y'.
+           02  DFHBMPRF        PIC X       VALUE '0'.
+           02  DFHBMBRY        PIC X       VALUE 'H'.
+           02  DFHBMDAR        PIC X       VALUE '<'.
+           02  DFHPROTN        PIC X       VALUE 'A'.
+           02  DFHUNIMD        PIC X       VALUE 'I'.
