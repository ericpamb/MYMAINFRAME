@@ -0,0 +1,11 @@
+      *================================================================*
+      *  ACCTRNG - VALID ACCOUNT NUMBER RANGE TABLE (DATASET ACCTRNG)  *
+      *  BROWSED BY ACCT01'S CK-ACCTNO-1 IN PLACE OF THE OLD HARD      *
+      *  CODED '10000'/'79999' LITERALS.  ONE ROW PER OPEN RANGE;      *
+      *  ACCTC IS VALID IF IT FALLS BETWEEN RNG-START AND RNG-END ON   *
+      *  ANY ROW.                                                      *
+      *================================================================*
+       01  ACCTRNG-REC.
+           02  RNG-BRANCH          PIC X(4).
+           02  RNG-START           PIC X(5).
+           02  RNG-END             PIC X(5).
