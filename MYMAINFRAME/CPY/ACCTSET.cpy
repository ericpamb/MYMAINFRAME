@@ -0,0 +1,397 @@
+      *================================================================*
+      *  ACCTSET - SYMBOLIC MAP COPYBOOK FOR MAPSET ACCTSET            *
+      *  (MAPS ACCTMNU, ACCTDTL, ACCTERR).  EACH MAP GENERATES AN      *
+      *  "I" (INPUT) 01-LEVEL AND AN "O" (OUTPUT) 01-LEVEL THAT        *
+      *  REDEFINES IT, FOLLOWING STANDARD BMS SYMBOLIC MAP LAYOUT:     *
+      *     xxxxL  PIC S9(4) COMP   - FIELD LENGTH (INPUT)             *
+      *     xxxxF  PIC X            - FIELD FLAG    (INPUT)            *
+      *     xxxxA  PIC X            - FIELD ATTRIBUTE (SHARED I/O)     *
+      *     xxxxI  PIC X(n)/9(n)    - FIELD DATA (INPUT)                *
+      *     xxxxO  PIC X(n)/9(n)    - FIELD DATA (OUTPUT, SAME BYTES)   *
+      *================================================================*
+      *----------------------------------------------------------------*
+      *  MAP ACCTMNU - ACCOUNT MENU / NAME SEARCH                      *
+      *----------------------------------------------------------------*
+       01  ACCTMNUI.
+           02  FILLER              PIC X(12).
+           02  REQML               PIC S9(4)   COMP.
+           02  REQMF               PIC X.
+           02  REQMA               PIC X.
+           02  REQMI               PIC X(1).
+           02  ACCTML              PIC S9(4)   COMP.
+           02  ACCTMF              PIC X.
+           02  ACCTMA              PIC X.
+           02  ACCTMI              PIC X(5).
+           02  PRTRML              PIC S9(4)   COMP.
+           02  PRTRMF              PIC X.
+           02  PRTRMA              PIC X.
+           02  PRTRMI              PIC X(4).
+           02  SNAMEML             PIC S9(4)   COMP.
+           02  SNAMEMF             PIC X.
+           02  SNAMEMA             PIC X.
+           02  SNAMEMI             PIC X(18).
+           02  FNAMEML             PIC S9(4)   COMP.
+           02  FNAMEMF             PIC X.
+           02  FNAMEMA             PIC X.
+           02  FNAMEMI             PIC X(12).
+           02  SUMTTLML            PIC S9(4)   COMP.
+           02  SUMTTLMF            PIC X.
+           02  SUMTTLMA            PIC X.
+           02  SUMTTLMI            PIC X(79).
+           02  SUMLNML             PIC S9(4)   COMP OCCURS 6.
+           02  SUMLNMF             PIC X              OCCURS 6.
+           02  SUMLNMA             PIC X              OCCURS 6.
+           02  SUMLNMI             PIC X(79)          OCCURS 6.
+           02  MSGML               PIC S9(4)   COMP.
+           02  MSGMF               PIC X.
+           02  MSGMA               PIC X.
+           02  MSGMI               PIC X(70).
+       01  ACCTMNUO REDEFINES ACCTMNUI.
+           02  FILLER              PIC X(12).
+           02  FILLER              PIC X(3).
+           02  REQMA               PIC X.
+           02  REQMO               PIC X(1).
+           02  FILLER              PIC X(3).
+           02  ACCTMA              PIC X.
+           02  ACCTMO              PIC X(5).
+           02  FILLER              PIC X(3).
+           02  PRTRMA              PIC X.
+           02  PRTRMO              PIC X(4).
+           02  FILLER              PIC X(3).
+           02  SNAMEMA             PIC X.
+           02  SNAMEMO             PIC X(18).
+           02  FILLER              PIC X(3).
+           02  FNAMEMA             PIC X.
+           02  FNAMEMO             PIC X(12).
+           02  FILLER              PIC X(3).
+           02  SUMTTLMA            PIC X.
+           02  SUMTTLMO            PIC X(79).
+           02  FILLER              PIC X(3)           OCCURS 6.
+           02  SUMLNMA             PIC X              OCCURS 6.
+           02  SUMLNMO             PIC X(79)          OCCURS 6.
+           02  FILLER              PIC X(3).
+           02  MSGMA               PIC X.
+           02  MSGMO               PIC X(70).
+      *----------------------------------------------------------------*
+      *  MAP ACCTDTL - ACCOUNT ADD/CHANGE/DELETE/DISPLAY DETAIL         *
+      *----------------------------------------------------------------*
+       01  ACCTDTLI.
+           02  FILLER              PIC X(12).
+           02  TITLEDL             PIC S9(4)   COMP.
+           02  TITLEDF             PIC X.
+           02  TITLEDA             PIC X.
+           02  TITLEDI             PIC X(13).
+           02  MSGDL               PIC S9(4)   COMP.
+           02  MSGDF               PIC X.
+           02  MSGDA               PIC X.
+           02  MSGDI               PIC X(75).
+           02  VFYDL               PIC S9(4)   COMP.
+           02  VFYDF               PIC X.
+           02  VFYDA               PIC X.
+           02  VFYDI               PIC X(1).
+           02  ACCTDL              PIC S9(4)   COMP.
+           02  ACCTDF              PIC X.
+           02  ACCTDA              PIC X.
+           02  ACCTDI              PIC X(5).
+           02  SNAMEDL             PIC S9(4)   COMP.
+           02  SNAMEDF             PIC X.
+           02  SNAMEDA             PIC X.
+           02  SNAMEDI             PIC X(18).
+           02  FNAMEDL             PIC S9(4)   COMP.
+           02  FNAMEDF             PIC X.
+           02  FNAMEDA             PIC X.
+           02  FNAMEDI             PIC X(12).
+           02  MIDL                PIC S9(4)   COMP.
+           02  MIDF                PIC X.
+           02  MIDA                PIC X.
+           02  MIDI                PIC X(1).
+           02  TTLDL               PIC S9(4)   COMP.
+           02  TTLDF               PIC X.
+           02  TTLDA               PIC X.
+           02  TTLDI               PIC X(4).
+           02  TELDL               PIC S9(4)   COMP.
+           02  TELDF               PIC X.
+           02  TELDA               PIC X.
+           02  TELDI               PIC X(12).
+           02  ADDR1DL             PIC S9(4)   COMP.
+           02  ADDR1DF             PIC X.
+           02  ADDR1DA             PIC X.
+           02  ADDR1DI             PIC X(24).
+           02  ADDR2DL             PIC S9(4)   COMP.
+           02  ADDR2DF             PIC X.
+           02  ADDR2DA             PIC X.
+           02  ADDR2DI             PIC X(24).
+           02  ADDR3DL             PIC S9(4)   COMP.
+           02  ADDR3DF             PIC X.
+           02  ADDR3DA             PIC X.
+           02  ADDR3DI             PIC X(24).
+           02  STATDL              PIC S9(4)   COMP.
+           02  STATDF              PIC X.
+           02  STATDA              PIC X.
+           02  STATDI              PIC X(2).
+           02  ZIPDL               PIC S9(4)   COMP.
+           02  ZIPDF               PIC X.
+           02  ZIPDA               PIC X.
+           02  ZIPDI               PIC X(9).
+           02  STATTLDL            PIC S9(4)   COMP.
+           02  STATTLDF            PIC X.
+           02  STATTLDA            PIC X.
+           02  STATTLDI            PIC X(9).
+           02  BALDL               PIC S9(4)   COMP.
+           02  BALDF               PIC X.
+           02  BALDA               PIC X.
+           02  BALDI               PIC S9(6)V99.
+           02  LIMTTLDL            PIC S9(4)   COMP.
+           02  LIMTTLDF            PIC X.
+           02  LIMTTLDA            PIC X.
+           02  LIMTTLDI            PIC X(5).
+           02  LIMITDL             PIC S9(4)   COMP.
+           02  LIMITDF             PIC X.
+           02  LIMITDA             PIC X.
+           02  LIMITDI             PIC S9(6)V99.
+           02  AUTH1DL             PIC S9(4)   COMP.
+           02  AUTH1DF             PIC X.
+           02  AUTH1DA             PIC X.
+           02  AUTH1DI             PIC X(18).
+           02  AUTH2DL             PIC S9(4)   COMP.
+           02  AUTH2DF             PIC X.
+           02  AUTH2DA             PIC X.
+           02  AUTH2DI             PIC X(18).
+           02  AUTH3DL             PIC S9(4)   COMP.
+           02  AUTH3DF             PIC X.
+           02  AUTH3DA             PIC X.
+           02  AUTH3DI             PIC X(18).
+           02  AUTH4DL             PIC S9(4)   COMP.
+           02  AUTH4DF             PIC X.
+           02  AUTH4DA             PIC X.
+           02  AUTH4DI             PIC X(18).
+           02  CARDSDL             PIC S9(4)   COMP.
+           02  CARDSDF             PIC X.
+           02  CARDSDA             PIC X.
+           02  CARDSDI             PIC 9(2).
+           02  IMODL               PIC S9(4)   COMP.
+           02  IMODF               PIC X.
+           02  IMODA               PIC X.
+           02  IMODI               PIC 9(2).
+           02  IDAYDL              PIC S9(4)   COMP.
+           02  IDAYDF              PIC X.
+           02  IDAYDA              PIC X.
+           02  IDAYDI              PIC 9(2).
+           02  IYRDL               PIC S9(4)   COMP.
+           02  IYRDF               PIC X.
+           02  IYRDA               PIC X.
+           02  IYRDI               PIC 9(2).
+           02  RSNDL               PIC S9(4)   COMP.
+           02  RSNDF               PIC X.
+           02  RSNDA               PIC X.
+           02  RSNDI               PIC X(20).
+           02  HISTTLDL            PIC S9(4)   COMP.
+           02  HISTTLDF            PIC X.
+           02  HISTTLDA            PIC X.
+           02  HISTTLDI            PIC X(7).
+           02  HIST1DL             PIC S9(4)   COMP.
+           02  HIST1DF             PIC X.
+           02  HIST1DA             PIC X.
+           02  HIST1DI             PIC X(61).
+           02  HIST2DL             PIC S9(4)   COMP.
+           02  HIST2DF             PIC X.
+           02  HIST2DA             PIC X.
+           02  HIST2DI             PIC X(61).
+           02  HIST3DL             PIC S9(4)   COMP.
+           02  HIST3DF             PIC X.
+           02  HIST3DA             PIC X.
+           02  HIST3DI             PIC X(61).
+           02  CCODEDL             PIC S9(4)   COMP.
+           02  CCODEDF             PIC X.
+           02  CCODEDA             PIC X.
+           02  CCODEDI             PIC X(2).
+           02  APPRDL              PIC S9(4)   COMP.
+           02  APPRDF              PIC X.
+           02  APPRDA              PIC X.
+           02  APPRDI              PIC X(3).
+           02  SCODE1DL            PIC S9(4)   COMP.
+           02  SCODE1DF            PIC X.
+           02  SCODE1DA            PIC X.
+           02  SCODE1DI            PIC X(2).
+           02  SCODE2DL            PIC S9(4)   COMP.
+           02  SCODE2DF            PIC X.
+           02  SCODE2DA            PIC X.
+           02  SCODE2DI            PIC X(2).
+           02  SCODE3DL            PIC S9(4)   COMP.
+           02  SCODE3DF            PIC X.
+           02  SCODE3DA            PIC X.
+           02  SCODE3DI            PIC X(2).
+       01  ACCTDTLO REDEFINES ACCTDTLI.
+           02  FILLER              PIC X(12).
+           02  FILLER              PIC X(3).
+           02  TITLEDA             PIC X.
+           02  TITLEDO             PIC X(13).
+           02  FILLER              PIC X(3).
+           02  MSGDA               PIC X.
+           02  MSGDO               PIC X(75).
+           02  FILLER              PIC X(3).
+           02  VFYDA               PIC X.
+           02  VFYDO               PIC X(1).
+           02  FILLER              PIC X(3).
+           02  ACCTDA              PIC X.
+           02  ACCTDO              PIC X(5).
+           02  FILLER              PIC X(3).
+           02  SNAMEDA             PIC X.
+           02  SNAMEDO             PIC X(18).
+           02  FILLER              PIC X(3).
+           02  FNAMEDA             PIC X.
+           02  FNAMEDO             PIC X(12).
+           02  FILLER              PIC X(3).
+           02  MIDA                PIC X.
+           02  MIDO                PIC X(1).
+           02  FILLER              PIC X(3).
+           02  TTLDA               PIC X.
+           02  TTLDO               PIC X(4).
+           02  FILLER              PIC X(3).
+           02  TELDA               PIC X.
+           02  TELDO               PIC X(12).
+           02  FILLER              PIC X(3).
+           02  ADDR1DA             PIC X.
+           02  ADDR1DO             PIC X(24).
+           02  FILLER              PIC X(3).
+           02  ADDR2DA             PIC X.
+           02  ADDR2DO             PIC X(24).
+           02  FILLER              PIC X(3).
+           02  ADDR3DA             PIC X.
+           02  ADDR3DO             PIC X(24).
+           02  FILLER              PIC X(3).
+           02  STATDA              PIC X.
+           02  STATDO              PIC X(2).
+           02  FILLER              PIC X(3).
+           02  ZIPDA               PIC X.
+           02  ZIPDO               PIC X(9).
+           02  FILLER              PIC X(3).
+           02  STATTLDA            PIC X.
+           02  STATTLDO            PIC X(9).
+           02  FILLER              PIC X(3).
+           02  BALDA               PIC X.
+           02  BALDO               PIC ZZZ,ZZ9.99.
+           02  FILLER              PIC X(3).
+           02  LIMTTLDA            PIC X.
+           02  LIMTTLDO            PIC X(5).
+           02  FILLER              PIC X(3).
+           02  LIMITDA             PIC X.
+           02  LIMITDO             PIC ZZZ,ZZ9.99.
+           02  FILLER              PIC X(3).
+           02  AUTH1DA             PIC X.
+           02  AUTH1DO             PIC X(18).
+           02  FILLER              PIC X(3).
+           02  AUTH2DA             PIC X.
+           02  AUTH2DO             PIC X(18).
+           02  FILLER              PIC X(3).
+           02  AUTH3DA             PIC X.
+           02  AUTH3DO             PIC X(18).
+           02  FILLER              PIC X(3).
+           02  AUTH4DA             PIC X.
+           02  AUTH4DO             PIC X(18).
+           02  FILLER              PIC X(3).
+           02  CARDSDA             PIC X.
+           02  CARDSDO             PIC 9(2).
+           02  FILLER              PIC X(3).
+           02  IMODA               PIC X.
+           02  IMODO               PIC 9(2).
+           02  FILLER              PIC X(3).
+           02  IDAYDA              PIC X.
+           02  IDAYDO              PIC 9(2).
+           02  FILLER              PIC X(3).
+           02  IYRDA               PIC X.
+           02  IYRDO               PIC 9(2).
+           02  FILLER              PIC X(3).
+           02  RSNDA               PIC X.
+           02  RSNDO               PIC X(20).
+           02  FILLER              PIC X(3).
+           02  HISTTLDA            PIC X.
+           02  HISTTLDO            PIC X(7).
+           02  FILLER              PIC X(3).
+           02  HIST1DA             PIC X.
+           02  HIST1DO             PIC X(61).
+           02  FILLER              PIC X(3).
+           02  HIST2DA             PIC X.
+           02  HIST2DO             PIC X(61).
+           02  FILLER              PIC X(3).
+           02  HIST3DA             PIC X.
+           02  HIST3DO             PIC X(61).
+           02  FILLER              PIC X(3).
+           02  CCODEDA             PIC X.
+           02  CCODEDO             PIC X(2).
+           02  FILLER              PIC X(3).
+           02  APPRDA              PIC X.
+           02  APPRDO              PIC X(3).
+           02  FILLER              PIC X(3).
+           02  SCODE1DA            PIC X.
+           02  SCODE1DO            PIC X(2).
+           02  FILLER              PIC X(3).
+           02  SCODE2DA            PIC X.
+           02  SCODE2DO            PIC X(2).
+           02  FILLER              PIC X(3).
+           02  SCODE3DA            PIC X.
+           02  SCODE3DO            PIC X(2).
+           02  FILLER              PIC X(36).
+      *----------------------------------------------------------------*
+      *  MAP ACCTERR - GENERAL PURPOSE ERROR DISPLAY (SEE ACCT04)       *
+      *----------------------------------------------------------------*
+       01  ACCTERRI.
+           02  FILLER              PIC X(12).
+           02  TRANEL              PIC S9(4)   COMP.
+           02  TRANEF              PIC X.
+           02  TRANEA              PIC X.
+           02  TRANEI              PIC X(4).
+           02  PGMEL               PIC S9(4)   COMP.
+           02  PGMEF               PIC X.
+           02  PGMEA               PIC X.
+           02  PGMEI               PIC X(8).
+           02  FILEEL              PIC S9(4)   COMP.
+           02  FILEEF              PIC X.
+           02  FILEEA              PIC X.
+           02  FILEEI              PIC X(22).
+           02  RSNEL               PIC S9(4)   COMP.
+           02  RSNEF               PIC X.
+           02  RSNEA               PIC X.
+           02  RSNEI               PIC X(60).
+       01  ACCTERRO REDEFINES ACCTERRI.
+           02  FILLER              PIC X(12).
+           02  FILLER              PIC X(3).
+           02  TRANEA              PIC X.
+           02  TRANEO              PIC X(4).
+           02  FILLER              PIC X(3).
+           02  PGMEA               PIC X.
+           02  PGMEO               PIC X(8).
+           02  FILLER              PIC X(3).
+           02  FILEEA              PIC X.
+           02  FILEEO              PIC X(22).
+           02  FILLER              PIC X(3).
+           02  RSNEA               PIC X.
+           02  RSNEO               PIC X(60).
+      *----------------------------------------------------------------*
+      *  MAP ACCTLCK - SUPERVISOR LOCK-CLEAR REQUEST (SEE ACCT05)       *
+      *----------------------------------------------------------------*
+       01  ACCTLCKI.
+           02  FILLER              PIC X(12).
+           02  ACCTLL              PIC S9(4)   COMP.
+           02  ACCTLF              PIC X.
+           02  ACCTLA              PIC X.
+           02  ACCTLI              PIC X(5).
+           02  VFYLL               PIC S9(4)   COMP.
+           02  VFYLF               PIC X.
+           02  VFYLA               PIC X.
+           02  VFYLI               PIC X(1).
+           02  MSGLL               PIC S9(4)   COMP.
+           02  MSGLF               PIC X.
+           02  MSGLA               PIC X.
+           02  MSGLI               PIC X(70).
+       01  ACCTLCKO REDEFINES ACCTLCKI.
+           02  FILLER              PIC X(12).
+           02  FILLER              PIC X(3).
+           02  ACCTLA              PIC X.
+           02  ACCTLO              PIC X(5).
+           02  FILLER              PIC X(3).
+           02  VFYLA               PIC X.
+           02  VFYLO               PIC X(1).
+           02  FILLER              PIC X(3).
+           02  MSGLA               PIC X.
+           02  MSGLO               PIC X(70).
