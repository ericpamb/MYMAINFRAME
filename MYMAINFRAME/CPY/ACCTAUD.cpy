@@ -0,0 +1,17 @@
+      *================================================================*
+      *  ACCTAUD - AUDIT JOURNAL RECORD FOR DATASET ACCTAUD            *
+      *  WRITTEN BY ACCT02 EVERY TIME AN ADD/CHANGE/DELETE AGAINST     *
+      *  ACCTFIL COMPLETES.  HOLDS A FULL BEFORE AND AFTER IMAGE OF    *
+      *  THE ACCOUNT RECORD SO A DISPUTE CAN BE ANSWERED WITHOUT       *
+      *  RELYING ON ANYONE'S MEMORY OF THE CALL.                       *
+      *================================================================*
+       01  ACCTAUD-REC.
+           02  AUD-DATE            PIC S9(7)   COMP-3.
+           02  AUD-TIME            PIC S9(7)   COMP-3.
+           02  AUD-TRAN            PIC X(4).
+           02  AUD-TERM            PIC X(4).
+           02  AUD-OPID            PIC X(3).
+           02  AUD-REQC            PIC X(1).
+           02  AUD-ACCTC           PIC X(5).
+           02  AUD-BEFORE          PIC X(383).
+           02  AUD-AFTER           PIC X(383).
