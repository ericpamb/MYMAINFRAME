@@ -0,0 +1,44 @@
+      *================================================================*
+      *  ACCTREC - ACCOUNT MASTER RECORD (ACCTFIL / ACCTIX)            *
+      *  FIELD NAMES DELIBERATELY MATCH THE SYMBOLIC MAP OUTPUT (xxDO) *
+      *  NAMES IN ACCTSET SO "MOVE CORRESPONDING" CAN SHUTTLE DATA     *
+      *  STRAIGHT BETWEEN THE RECORD AND THE SCREEN.                  *
+      *  NO 01-LEVEL HERE - CALLER SUPPLIES "01 ACCTREC. COPY ACCTREC."*
+      *================================================================*
+           02  ACCTDO              PIC X(5).
+           02  SNAMEDO             PIC X(18).
+           02  FNAMEDO             PIC X(12).
+           02  MIDO                PIC X(1).
+           02  TTLDO               PIC X(4).
+           02  TELDO               PIC X(12).
+           02  ADDR1DO             PIC X(24).
+           02  ADDR2DO             PIC X(24).
+           02  ADDR3DO             PIC X(24).
+           02  STATDO              PIC X(2).
+           02  ZIPDO               PIC X(9).
+           02  LIMITDO             PIC S9(6)V99   COMP-3.
+           02  BALDO               PIC S9(6)V99   COMP-3.
+           02  AUTH1DO             PIC X(18).
+           02  AUTH2DO             PIC X(18).
+           02  AUTH3DO             PIC X(18).
+           02  AUTH4DO             PIC X(18).
+           02  CARDSDO             PIC 9(2).
+           02  IMODO               PIC 9(2).
+           02  IDAYDO              PIC 9(2).
+           02  IYRDO               PIC 9(2).
+           02  RSNDO               PIC X(20).
+           02  CCODEDO             PIC X(2).
+           02  APPRDO              PIC X(3).
+           02  SCODE1DO            PIC X(2).
+           02  SCODE2DO            PIC X(2).
+           02  SCODE3DO            PIC X(2).
+           02  PAY-HIST OCCURS 3 TIMES INDEXED BY PH-IDX.
+               04  BMO             PIC 9(2).
+               04  BDAY            PIC 9(2).
+               04  BYR             PIC 9(2).
+               04  BAMT            PIC S9(6)V99   COMP-3.
+               04  PMO             PIC 9(2).
+               04  PDAY            PIC 9(2).
+               04  PYR             PIC 9(2).
+               04  PAMT            PIC S9(6)V99   COMP-3.
+           02  FILLER              PIC X(61).
