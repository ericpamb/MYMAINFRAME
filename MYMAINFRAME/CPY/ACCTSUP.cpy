@@ -0,0 +1,11 @@
+      *================================================================*
+      *  ACCTSUP - AUTHORIZED SUPERVISOR TABLE (DATASET ACCTSUP)       *
+      *  KEYED BY CICS SIGN-ON OPERATOR ID (EIBOPID).  A READ THAT     *
+      *  FINDS A ROW MEANS THE SIGNED-ON OPERATOR MAY MAINTAIN THE     *
+      *  APPROVAL/COLLECTION-CODE FIELDS ON ACCTDTL.                  *
+      *================================================================*
+       01  ACCTSUP-REC.
+           02  SUP-OPID            PIC X(3).
+           02  SUP-NAME            PIC X(20).
+           02  SUP-LEVEL           PIC X(1).
+               88  SUP-IS-SUPV         VALUE '1'.
