@@ -0,0 +1,18 @@
+      *================================================================*
+      *  ACCTARC - ARCHIVED PAY-HIST CYCLE RECORD (DATASET ACCTARC)    *
+      *  WRITTEN BY ACCT15 EVERY TIME A CYCLE CUT PUSHES THE OLDEST    *
+      *  PAY-HIST ENTRY OFF OF ACCTFIL (WHICH ONLY KEEPS 3 CYCLES).    *
+      *  ACCTARC IS APPENDED TO, NEVER REWRITTEN, SO ACCT11 CAN PULL   *
+      *  AN ACCOUNT'S FULL PAYMENT HISTORY BACK TO ITS FIRST CYCLE.    *
+      *================================================================*
+       01  ACCTARC-REC.
+           02  AAR-ACCTC           PIC X(5).
+           02  AAR-ARC-DATE        PIC 9(6).
+           02  AAR-BMO             PIC 9(2).
+           02  AAR-BDAY            PIC 9(2).
+           02  AAR-BYR             PIC 9(2).
+           02  AAR-BAMT            PIC S9(6)V99 COMP-3.
+           02  AAR-PMO             PIC 9(2).
+           02  AAR-PDAY            PIC 9(2).
+           02  AAR-PYR             PIC 9(2).
+           02  AAR-PAMT            PIC S9(6)V99 COMP-3.
