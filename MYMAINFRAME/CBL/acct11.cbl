@@ -0,0 +1,168 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCT11.
+      *<CR_TAG_DEMO_BEGIN>
+      *
+      *  Copyright (C) Micro Focus 2012.
+      *  All rights reserved.
+      *
+      *  This sample code is supplied for demonstration purposes only
+      *  on an "as is" basis and "is for use at your own risk".
+      *
+      *<CR_TAG_DEMO_END>
+      *REMARKS. THIS IS A BATCH PROGRAM, RUN INDEPENDENTLY OF THE
+      *         ONLINE ACCOUNT FILE APPLICATION.  IT READS ACCTARC
+      *         SEQUENTIALLY (THE CYCLES ACCT15 HAS ARCHIVED OFF
+      *         ACCTFIL OVER TIME, ONE RECORD PER CYCLE CUT) AND
+      *         PRINTS EVERY ARCHIVED CYCLE FOR AN ACCOUNT, OLDEST
+      *         FIRST, SO A CLOSED-OUT PAYMENT HISTORY CAN BE PULLED
+      *         BACK PAST THE THREE CYCLES ACCTFIL ITSELF KEEPS.
+      *         CARDIN SUPPLIES ONE ACCOUNT NUMBER TO REPORT ON; A
+      *         BLANK ACCOUNT NUMBER REPORTS EVERY ARCHIVED CYCLE ON
+      *         FILE, ACCOUNT BY ACCOUNT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCTARC ASSIGN TO ACCTARC
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS FS-ACCTARC.
+           SELECT CARDIN ASSIGN TO CARDIN
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT WORKSORT ASSIGN TO SORTWK1.
+           SELECT HISTRPT ASSIGN TO HISTRPT
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCTARC RECORD CONTAINS 33 CHARACTERS.
+           COPY ACCTARC.
+       FD  CARDIN RECORD CONTAINS 80 CHARACTERS.
+       01  CARDIN-REC.
+           02  CI-ACCTC            PIC X(5).
+           02  FILLER              PIC X(75).
+       SD  WORKSORT.
+       01  SORT-REC.
+           02  SRT-ACCTC           PIC X(5).
+           02  SRT-ARC-DATE        PIC 9(6).
+           02  SRT-BMO             PIC 9(2).
+           02  SRT-BDAY            PIC 9(2).
+           02  SRT-BYR             PIC 9(2).
+           02  SRT-BAMT            PIC S9(6)V99 COMP-3.
+           02  SRT-PMO             PIC 9(2).
+           02  SRT-PDAY            PIC 9(2).
+           02  SRT-PYR             PIC 9(2).
+           02  SRT-PAMT            PIC S9(6)V99 COMP-3.
+       FD  HISTRPT RECORD CONTAINS 80 CHARACTERS.
+       01  HISTRPT-REC             PIC X(80).
+       WORKING-STORAGE SECTION.
+       01  MISC.
+           02  FS-ACCTARC          PIC X(2)  VALUE '00'.
+           02  EOF-SW              PIC X     VALUE 'N'.
+               88  EOF-REACHED         VALUE 'Y'.
+           02  WS-SEL-ACCTC        PIC X(5)  VALUE SPACES.
+           02  WS-LINE-CNT         PIC S9(4) COMP VALUE +0.
+       01  HDG-LINE-1               PIC X(80) VALUE
+           'ACCT11  ARCHIVED PAYMENT HISTORY'.
+       01  HDG-LINE-2               PIC X(80) VALUE
+           'ACCOUNT  ARCHIVED  BILL-DATE  BILL-AMT    PAY-DATE   PAY-AM
+      -    'T'.
+       01  DETAIL-LINE.
+           02  FILLER              PIC X(1)  VALUE SPACE.
+           02  DL-ACCTC            PIC X(5).
+           02  FILLER              PIC X(2)  VALUE SPACES.
+           02  DL-ARC-DATE         PIC 9(6).
+           02  FILLER              PIC X(2)  VALUE SPACES.
+           02  DL-BMO              PIC 9(2).
+           02  FILLER              PIC X(1)  VALUE '/'.
+           02  DL-BDAY             PIC 9(2).
+           02  FILLER              PIC X(1)  VALUE '/'.
+           02  DL-BYR              PIC 9(2).
+           02  FILLER              PIC X(2)  VALUE SPACES.
+           02  DL-BAMT             PIC ZZZ,ZZ9.99.
+           02  FILLER              PIC X(3)  VALUE SPACES.
+           02  DL-PMO              PIC 9(2).
+           02  FILLER              PIC X(1)  VALUE '/'.
+           02  DL-PDAY             PIC 9(2).
+           02  FILLER              PIC X(1)  VALUE '/'.
+           02  DL-PYR              PIC 9(2).
+           02  FILLER              PIC X(2)  VALUE SPACES.
+           02  DL-PAMT             PIC ZZZ,ZZ9.99.
+       PROCEDURE DIVISION.
+       MAINLINE.
+           PERFORM INITIALIZE-RUN THRU INITIALIZE-RUN-EXIT.
+           SORT WORKSORT ON ASCENDING KEY SRT-ACCTC SRT-ARC-DATE
+               INPUT PROCEDURE IS SELECT-CYCLES THRU
+                   SELECT-CYCLES-EXIT
+               OUTPUT PROCEDURE IS PRINT-HISTORY THRU
+                   PRINT-HISTORY-EXIT.
+           PERFORM TERMINATE-RUN THRU TERMINATE-RUN-EXIT.
+           STOP RUN.
+       INITIALIZE-RUN.
+           OPEN INPUT ACCTARC.
+           IF FS-ACCTARC NOT = '00'
+               DISPLAY 'ACCT11: ACCTARC OPEN FAILED, STATUS=' FS-ACCTARC
+               STOP RUN.
+           OPEN INPUT CARDIN.
+           READ CARDIN INTO CARDIN-REC
+               AT END MOVE SPACES TO CI-ACCTC
+           END-READ.
+           MOVE CI-ACCTC TO WS-SEL-ACCTC.
+           CLOSE CARDIN.
+       INITIALIZE-RUN-EXIT. EXIT.
+       SELECT-CYCLES.
+           PERFORM READ-ACCTARC THRU READ-ACCTARC-EXIT.
+       SELECT-CYCLES-LOOP.
+           IF EOF-REACHED GO TO SELECT-CYCLES-EXIT.
+           PERFORM EVAL-CYCLE THRU EVAL-CYCLE-EXIT.
+           PERFORM READ-ACCTARC THRU READ-ACCTARC-EXIT.
+           GO TO SELECT-CYCLES-LOOP.
+       SELECT-CYCLES-EXIT. EXIT.
+       READ-ACCTARC.
+           READ ACCTARC NEXT RECORD
+               AT END MOVE 'Y' TO EOF-SW
+           END-READ.
+       READ-ACCTARC-EXIT. EXIT.
+       EVAL-CYCLE.
+           IF WS-SEL-ACCTC NOT = SPACES AND
+              WS-SEL-ACCTC NOT = AAR-ACCTC
+               GO TO EVAL-CYCLE-EXIT.
+           MOVE AAR-ACCTC TO SRT-ACCTC.
+           MOVE AAR-ARC-DATE TO SRT-ARC-DATE.
+           MOVE AAR-BMO TO SRT-BMO.
+           MOVE AAR-BDAY TO SRT-BDAY.
+           MOVE AAR-BYR TO SRT-BYR.
+           MOVE AAR-BAMT TO SRT-BAMT.
+           MOVE AAR-PMO TO SRT-PMO.
+           MOVE AAR-PDAY TO SRT-PDAY.
+           MOVE AAR-PYR TO SRT-PYR.
+           MOVE AAR-PAMT TO SRT-PAMT.
+           RELEASE SORT-REC.
+       EVAL-CYCLE-EXIT. EXIT.
+       PRINT-HISTORY.
+           OPEN OUTPUT HISTRPT.
+           MOVE HDG-LINE-1 TO HISTRPT-REC.
+           WRITE HISTRPT-REC.
+           MOVE HDG-LINE-2 TO HISTRPT-REC.
+           WRITE HISTRPT-REC.
+       PRINT-HISTORY-LOOP.
+           RETURN WORKSORT AT END GO TO PRINT-HISTORY-EXIT.
+           MOVE SRT-ACCTC TO DL-ACCTC.
+           MOVE SRT-ARC-DATE TO DL-ARC-DATE.
+           MOVE SRT-BMO TO DL-BMO.
+           MOVE SRT-BDAY TO DL-BDAY.
+           MOVE SRT-BYR TO DL-BYR.
+           MOVE SRT-BAMT TO DL-BAMT.
+           MOVE SRT-PMO TO DL-PMO.
+           MOVE SRT-PDAY TO DL-PDAY.
+           MOVE SRT-PYR TO DL-PYR.
+           MOVE SRT-PAMT TO DL-PAMT.
+           MOVE DETAIL-LINE TO HISTRPT-REC.
+           WRITE HISTRPT-REC.
+           ADD 1 TO WS-LINE-CNT.
+           GO TO PRINT-HISTORY-LOOP.
+       PRINT-HISTORY-EXIT.
+           CLOSE HISTRPT.
+           EXIT.
+       TERMINATE-RUN.
+           CLOSE ACCTARC.
+           DISPLAY 'ACCT11: HISTORY REPORT COMPLETE, ' WS-LINE-CNT
+               ' CYCLE(S) LISTED'.
+       TERMINATE-RUN-EXIT. EXIT.
