@@ -15,6 +15,9 @@
       *         ERROR HAS OCCURRED.                                     04100000
       *         IT SENDS A MESSAGE TO INPUT TERMINAL DESCRIBING THE     04800000
       *         TYPE OF ERROR AND ASKS THE OPERATOR TO REPORT IT.       05500000
+      *         BEFORE IT ABENDS IT ALSO WRITES THE ERROR, AND WHO HIT
+      *         IT, TO THE ACCTELG LOG DATASET, SO THE PROBLEM CAN BE
+      *         TRACED WITHOUT HAVING TO PULL THE ABEND DUMP FIRST.
       *         THEN IT ABENDS, SO THAT ANY UPDATES MADE IN THE         06200000
       *         UNCOMPLETED TRANSACTION ARE BACKED OUT AND SO THAT AN   06900000
       *         ABEND DUMP IS AVAILABLE.                                07600000
@@ -22,9 +25,11 @@
        DATA DIVISION.                                                   09000000
        WORKING-STORAGE SECTION.                                         09700000
            COPY ACCTSET.                                                10400000
+           COPY ACCTELG.
        01  MISC.                                                        11100000
            02  I                   PIC S9(4) COMP.                      11800000
            02  IX                  PIC S9(4) COMP VALUE +31.            12500000
+           02  ELG-LNG             PIC S9(4) COMP VALUE +97.
            02  DSN-MSG.                                                 13200000
                04  FILLER          PIC X(13) VALUE 'THE FILE IS: '.     13900000
                04  DSN             PIC X(8).                            14600000
@@ -143,9 +148,25 @@
                MOVE DSN-MSG TO FILEEO.                                  93700000
            EXEC CICS SEND MAP('ACCTERR') MAPSET('ACCTSET') ERASE FREEKB 94400000
                END-EXEC.                                                95100000
+           PERFORM WRITE-ERRLOG THRU WRITE-ERRLOG-EXIT.
            EXEC CICS ABEND ABCODE('EACC') END-EXEC.                     95800000
        CODE-LOOKUP.                                                     96500000
            IF HEX-CODE (I) = ERR-CODE MOVE I TO IX.                     97200000
        CODE-END.  EXIT.                                                 97900000
+       WRITE-ERRLOG.
+           MOVE EIBDATE TO ELG-DATE.
+           MOVE EIBTIME TO ELG-TIME.
+           MOVE EIBTRNID TO ELG-TRAN.
+           MOVE EIBTRMID TO ELG-TERM.
+           MOVE EIBOPID TO ELG-OPID.
+           MOVE ERR-PGRMID TO ELG-PGRMID.
+           MOVE ERR-FN TO ELG-FN.
+           MOVE ERR-RCODE TO ELG-RCODE.
+           MOVE SPACES TO ELG-DSN.
+           IF IX < 11 MOVE DSN TO ELG-DSN.
+           MOVE ERR-MSG (IX) TO ELG-MSG.
+           EXEC CICS WRITE DATASET('ACCTELG') FROM(ACCTELG-REC)
+               LENGTH(ELG-LNG) NOHANDLE END-EXEC.
+       WRITE-ERRLOG-EXIT. EXIT.
        DUMMY-END.                                                       98600000
            GOBACK.                                                      99300000
