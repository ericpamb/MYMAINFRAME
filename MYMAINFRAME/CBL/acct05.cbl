@@ -0,0 +1,109 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCT05.
+      *<CR_TAG_DEMO_BEGIN>
+      *
+      *  Copyright (C) Micro Focus 2012.
+      *  All rights reserved.
+      *
+      *  This sample code is supplied for demonstration purposes only
+      *  on an "as is" basis and "is for use at your own risk".
+      *
+      *<CR_TAG_DEMO_END>
+      *  THIS PROGRAM IS INVOKED BY THE 'AC05' TRANSACTION.  IT LETS A
+      *  SUPERVISOR FORCE-CLEAR THE ACCT01/ACCT02 "ACCOUNT IN USE" LOCK
+      *  (A TS QUEUE NAMED 'AC0' + ACCOUNT NUMBER) FOR AN ACCOUNT THAT
+      *  WAS LEFT LOCKED BY A TERMINAL THAT DROPPED ITS SESSION BEFORE
+      *  COMPLETING AN ADD, CHANGE OR DELETE, WITHOUT HAVING TO WAIT
+      *  OUT ACCT01'S NORMAL USE-LIMIT TIMEOUT.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  MISC.
+           02  MSG-NO                 PIC S9(4) COMP VALUE +0.
+           02  COMMAREA-FOR-ACCT04.
+               04  ERR-PGRMID         PIC X(8) VALUE 'ACCT05'.
+               04  ERR-FN             PIC X.
+               04  ERR-RCODE          PIC X.
+           02  USE-QID.
+               04  USE-QID1           PIC X(3) VALUE 'AC0'.
+               04  USE-QID2           PIC X(5).
+           02  WS-SUPV-SW             PIC X VALUE 'N'.
+               88  WS-IS-SUPV             VALUE 'Y'.
+           02  WS-CALLED-BEFORE       PIC X VALUE 'N'.
+           COPY ACCTSUP.
+           COPY ACCTSET.
+           COPY DFHBMSCA.
+           COPY DFHAID.
+       01  MSG-LIST.
+           02  FILLER                PIC X(70) VALUE
+               'SUPERVISOR SIGN-ON REQUIRED TO CLEAR AN ACCOUNT LOCK.'.
+           02  FILLER                PIC X(70) VALUE
+               'ACCOUNT NUMBER REQUIRED AND MUST BE NUMERIC.'.
+           02  FILLER                PIC X(70) VALUE
+               'ENTER "Y" TO CONFIRM, OR "CLEAR" TO CANCEL.'.
+           02  FILLER                PIC X(70) VALUE
+               'LOCK CLEARED FOR THIS ACCOUNT.'.
+           02  FILLER                PIC X(70) VALUE
+               'THIS ACCOUNT WAS NOT LOCKED.'.
+       01  FILLER REDEFINES MSG-LIST.
+           02  MSG-TEXT              PIC X(70) OCCURS 5.
+       LINKAGE SECTION.
+       01  DFHCOMMAREA                PIC X(1).
+       PROCEDURE DIVISION.
+           EXEC CICS HANDLE CONDITION
+                     MAPFAIL(NO-MAP)
+                     ERROR(OTHER-ERRORS) END-EXEC.
+           IF EIBCALEN > 0, MOVE 'Y' TO WS-CALLED-BEFORE.
+           PERFORM CK-SUPV THRU CK-SUPV-EXIT.
+           IF NOT WS-IS-SUPV
+               MOVE LOW-VALUES TO ACCTLCKO
+               MOVE MSG-TEXT (1) TO MSGLO
+               MOVE DFHBMBRY TO MSGLA
+               EXEC CICS SEND MAP('ACCTLCK') MAPSET('ACCTSET')
+                   ERASE FREEKB END-EXEC
+               EXEC CICS RETURN END-EXEC.
+           IF WS-CALLED-BEFORE = 'N'
+               GO TO SEND-INITIAL.
+           EXEC CICS RECEIVE MAP('ACCTLCK') MAPSET('ACCTSET') END-EXEC.
+           IF ACCTLI = SPACES OR ACCTLI NOT NUMERIC
+               MOVE 2 TO MSG-NO, GO TO LCK-RESEND.
+           IF VFYLI NOT = 'Y'
+               MOVE 3 TO MSG-NO, GO TO LCK-RESEND.
+           MOVE ACCTLI TO USE-QID2.
+           EXEC CICS DELETEQ TS QUEUE(USE-QID) NOHANDLE END-EXEC.
+           IF EIBRESP = DFHRESP(NORMAL)
+               MOVE 4 TO MSG-NO
+           ELSE
+               MOVE 5 TO MSG-NO.
+           MOVE LOW-VALUES TO ACCTLI, VFYLI.
+       LCK-RESEND.
+           MOVE MSG-TEXT (MSG-NO) TO MSGLO.
+           MOVE DFHBMBRY TO MSGLA.
+           EXEC CICS SEND MAP('ACCTLCK') MAPSET('ACCTSET')
+               DATAONLY CURSOR FREEKB END-EXEC.
+           EXEC CICS RETURN TRANSID('AC05') COMMAREA(DFHCOMMAREA)
+               LENGTH(1) END-EXEC.
+       SEND-INITIAL.
+           MOVE LOW-VALUES TO ACCTLCKO.
+           EXEC CICS SEND MAP('ACCTLCK') MAPSET('ACCTSET')
+               ERASE FREEKB END-EXEC.
+           EXEC CICS RETURN TRANSID('AC05') COMMAREA(DFHCOMMAREA)
+               LENGTH(1) END-EXEC.
+       CK-SUPV.
+           EXEC CICS HANDLE CONDITION NOTFND(CK-SUPV-NO) END-EXEC.
+           EXEC CICS READ DATASET('ACCTSUP') RIDFLD(EIBOPID)
+               INTO(ACCTSUP-REC) LENGTH(24) END-EXEC.
+           IF SUP-IS-SUPV MOVE 'Y' TO WS-SUPV-SW,
+           ELSE MOVE 'N' TO WS-SUPV-SW.
+           GO TO CK-SUPV-EXIT.
+       CK-SUPV-NO.
+           MOVE 'N' TO WS-SUPV-SW.
+       CK-SUPV-EXIT. EXIT.
+       NO-MAP.
+           GO TO SEND-INITIAL.
+       OTHER-ERRORS.
+           MOVE EIBFN TO ERR-FN, MOVE EIBRCODE TO ERR-RCODE.
+           EXEC CICS HANDLE CONDITION ERROR END-EXEC.
+           EXEC CICS LINK PROGRAM('ACCT04')
+               COMMAREA(COMMAREA-FOR-ACCT04) LENGTH(10) END-EXEC.
+           GOBACK.
