@@ -0,0 +1,208 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCT02.
+      *<CR_TAG_DEMO_BEGIN>
+      *
+      *  Copyright (C) Micro Focus 2012.
+      *  All rights reserved.
+      *
+      *  This sample code is supplied for demonstration purposes only
+      *  on an "as is" basis and "is for use at your own risk".
+      *
+      *<CR_TAG_DEMO_END>
+      *  THIS PROGRAM IS INVOKED BY THE 'AC02' TRANSACTION, WHICH
+      *  ACCT01 STARTS AFTER SENDING THE ACCTDTL SCREEN FOR AN ADD
+      *  ('A'), CHANGE ('M') OR DELETE ('X') REQUEST.  IT RECEIVES
+      *  THE COMPLETED ACCTDTL MAP, VALIDATES THE ENTRY, WRITES OR
+      *  REWRITES ACCTFIL, AND DROPS A BEFORE/AFTER JOURNAL ENTRY TO
+      *  ACCTAUD SO EVERY ADD/CHANGE/DELETE CAN BE TRACED BACK TO AN
+      *  OPERATOR, TERMINAL AND TIME.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  MISC.
+           02  MSG-NO                 PIC S9(4) COMP VALUE +0.
+           02  ACCT-LNG               PIC S9(4) COMP VALUE +383.
+           02  AUD-LNG                PIC S9(4) COMP VALUE +791.
+           02  SAVE-REQC              PIC X VALUE SPACE.
+           02  SAVE-ACCTNO            PIC X(5) VALUE SPACES.
+           02  STARS                  PIC X(12) VALUE '************'.
+           02  COMMAREA-FOR-ACCT04.
+               04  ERR-PGRMID         PIC X(8) VALUE 'ACCT02'.
+               04  ERR-FN             PIC X.
+               04  ERR-RCODE          PIC X.
+           02  USE-QID.
+               04  USE-QID1           PIC X(3) VALUE 'AC0'.
+               04  USE-QID2           PIC X(5).
+           02  WS-SUPV-SW             PIC X VALUE 'N'.
+               88  WS-IS-SUPV             VALUE 'Y'.
+           02  WS-ZIP5                PIC X(5).
+           02  WS-ZIP4                PIC X(4).
+       01  ACCTREC.
+           COPY ACCTREC.
+       01  OLD-ACCTREC.
+           COPY ACCTREC.
+           COPY ACCTSET.
+           COPY ACCTSUP.
+           COPY ACCTAUD.
+           COPY DFHBMSCA.
+           COPY DFHAID.
+       01  MSG-LIST.
+           02  FILLER                PIC X(75) VALUE
+               'NAMES MUST BE ALPHABETIC, AND SURNAME IS REQUIRED.'.
+           02  FILLER                PIC X(75) VALUE
+               'BALANCE MAY NOT EXCEED THE CREDIT LIMIT ENTERED.'.
+           02  FILLER                PIC X(75) VALUE
+               'STATE MUST BE ALPHABETIC AND ZIP MUST BE NUMERIC.'.
+           02  FILLER                PIC X(75) VALUE
+               'ENTER "Y" OR "CLEAR" TO CANCEL THE DELETION.'.
+       01  FILLER REDEFINES MSG-LIST.
+           02  MSG-TEXT              PIC X(75) OCCURS 4.
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           02  IN-REQC                PIC X.
+           02  IN-ACCTNO              PIC X(5).
+       PROCEDURE DIVISION.
+           EXEC CICS HANDLE CONDITION
+                     MAPFAIL(CANCEL-UPDATE)
+                     NOTFND(NOT-FOUND)
+                     ERROR(OTHER-ERRORS) END-EXEC.
+           MOVE IN-REQC TO SAVE-REQC.
+           MOVE IN-ACCTNO TO SAVE-ACCTNO.
+           MOVE SAVE-ACCTNO TO USE-QID2.
+           IF SAVE-REQC = 'X' GO TO DELETE-REQ.
+           EXEC CICS RECEIVE MAP('ACCTDTL') MAPSET('ACCTSET') END-EXEC.
+           PERFORM CK-SUPV THRU CK-SUPV-EXIT.
+       CK-NAME.
+           IF FNAMEDI NOT ALPHABETIC OR SNAMEDI = SPACES OR
+               SNAMEDI NOT ALPHABETIC,
+               MOVE 1 TO MSG-NO, GO TO DTL-RESEND.
+       CK-ADDR.
+           IF STATDI NOT = SPACES AND STATDI NOT ALPHABETIC,
+               MOVE 3 TO MSG-NO, GO TO DTL-RESEND.
+           MOVE ZIPDI (1:5) TO WS-ZIP5.
+           MOVE ZIPDI (6:4) TO WS-ZIP4.
+           IF WS-ZIP5 NOT = SPACES AND WS-ZIP5 NOT NUMERIC,
+               MOVE 3 TO MSG-NO, GO TO DTL-RESEND.
+           IF WS-ZIP4 NOT = SPACES AND WS-ZIP4 NOT NUMERIC,
+               MOVE 3 TO MSG-NO, GO TO DTL-RESEND.
+       CK-LIMIT.
+           IF BALDI NOT NUMERIC OR LIMITDI NOT NUMERIC,
+               MOVE 2 TO MSG-NO, GO TO DTL-RESEND.
+           IF BALDI > LIMITDI,
+               MOVE 2 TO MSG-NO, GO TO DTL-RESEND.
+       BUILD-RECORD.
+           IF SAVE-REQC = 'M'
+               EXEC CICS READ DATASET('ACCTFIL') RIDFLD(SAVE-ACCTNO)
+                   INTO(OLD-ACCTREC) LENGTH(ACCT-LNG) UPDATE END-EXEC
+           ELSE
+               MOVE LOW-VALUES TO OLD-ACCTREC.
+           MOVE SAVE-ACCTNO TO ACCTDO IN ACCTREC.
+           MOVE SNAMEDI TO SNAMEDO IN ACCTREC.
+           MOVE FNAMEDI TO FNAMEDO IN ACCTREC.
+           MOVE MIDI TO MIDO IN ACCTREC.
+           MOVE TTLDI TO TTLDO IN ACCTREC.
+           MOVE TELDI TO TELDO IN ACCTREC.
+           MOVE ADDR1DI TO ADDR1DO IN ACCTREC.
+           MOVE ADDR2DI TO ADDR2DO IN ACCTREC.
+           MOVE ADDR3DI TO ADDR3DO IN ACCTREC.
+           MOVE STATDI TO STATDO IN ACCTREC.
+           MOVE ZIPDI TO ZIPDO IN ACCTREC.
+           MOVE LIMITDI TO LIMITDO IN ACCTREC.
+           MOVE BALDI TO BALDO IN ACCTREC.
+           MOVE CARDSDI TO CARDSDO IN ACCTREC.
+           MOVE IMODI TO IMODO IN ACCTREC.
+           MOVE IDAYDI TO IDAYDO IN ACCTREC.
+           MOVE IYRDI TO IYRDO IN ACCTREC.
+           MOVE RSNDI TO RSNDO IN ACCTREC.
+           MOVE PAY-HIST IN OLD-ACCTREC TO PAY-HIST IN ACCTREC.
+           IF WS-IS-SUPV
+               MOVE AUTH1DI TO AUTH1DO IN ACCTREC
+               MOVE AUTH2DI TO AUTH2DO IN ACCTREC
+               MOVE AUTH3DI TO AUTH3DO IN ACCTREC
+               MOVE AUTH4DI TO AUTH4DO IN ACCTREC
+               MOVE CCODEDI TO CCODEDO IN ACCTREC
+               MOVE APPRDI TO APPRDO IN ACCTREC
+               MOVE SCODE1DI TO SCODE1DO IN ACCTREC
+               MOVE SCODE2DI TO SCODE2DO IN ACCTREC
+               MOVE SCODE3DI TO SCODE3DO IN ACCTREC
+           ELSE
+      * These fields are sent to the screen protected for anyone but
+      * a supervisor (CK-SUPV-PROTECT in ACCT01), so their MDT is never
+      * set and RECEIVE MAP never transmits real data into AUTH1DI and
+      * friends - there is nothing in -I worth diffing against the old
+      * record here.  Non-supervisor enforcement is the field protection
+      * itself; just carry the stored values forward unchanged.
+               MOVE AUTH1DO IN OLD-ACCTREC TO AUTH1DO IN ACCTREC
+               MOVE AUTH2DO IN OLD-ACCTREC TO AUTH2DO IN ACCTREC
+               MOVE AUTH3DO IN OLD-ACCTREC TO AUTH3DO IN ACCTREC
+               MOVE AUTH4DO IN OLD-ACCTREC TO AUTH4DO IN ACCTREC
+               MOVE CCODEDO IN OLD-ACCTREC TO CCODEDO IN ACCTREC
+               MOVE APPRDO IN OLD-ACCTREC TO APPRDO IN ACCTREC
+               MOVE SCODE1DO IN OLD-ACCTREC TO SCODE1DO IN ACCTREC
+               MOVE SCODE2DO IN OLD-ACCTREC TO SCODE2DO IN ACCTREC
+               MOVE SCODE3DO IN OLD-ACCTREC TO SCODE3DO IN ACCTREC.
+       WRITE-RECORD.
+           IF SAVE-REQC = 'A'
+               MOVE LOW-VALUES TO AUD-BEFORE
+               EXEC CICS WRITE DATASET('ACCTFIL') FROM(ACCTREC)
+                   RIDFLD(SAVE-ACCTNO) LENGTH(ACCT-LNG) END-EXEC
+           ELSE
+               MOVE OLD-ACCTREC TO AUD-BEFORE
+               EXEC CICS REWRITE DATASET('ACCTFIL') FROM(ACCTREC)
+                   LENGTH(ACCT-LNG) END-EXEC.
+           MOVE ACCTREC TO AUD-AFTER.
+           PERFORM WRITE-AUDIT THRU WRITE-AUDIT-EXIT.
+           MOVE MSG-TEXT (1) TO MSGMO.
+           GO TO RETURN-MENU.
+       DELETE-REQ.
+           EXEC CICS RECEIVE MAP('ACCTDTL') MAPSET('ACCTSET') END-EXEC.
+           IF VFYDI NOT = 'Y',
+               MOVE 4 TO MSG-NO, GO TO DTL-RESEND.
+           EXEC CICS READ DATASET('ACCTFIL') RIDFLD(SAVE-ACCTNO)
+               INTO(OLD-ACCTREC) LENGTH(ACCT-LNG) UPDATE END-EXEC.
+           EXEC CICS DELETE DATASET('ACCTFIL') END-EXEC.
+           MOVE OLD-ACCTREC TO AUD-BEFORE.
+           MOVE LOW-VALUES TO AUD-AFTER.
+           PERFORM WRITE-AUDIT THRU WRITE-AUDIT-EXIT.
+           EXEC CICS DELETEQ TS QUEUE(USE-QID) NOHANDLE END-EXEC.
+           GO TO RETURN-MENU.
+       WRITE-AUDIT.
+           MOVE EIBDATE TO AUD-DATE.
+           MOVE EIBTIME TO AUD-TIME.
+           MOVE EIBTRNID TO AUD-TRAN.
+           MOVE EIBTRMID TO AUD-TERM.
+           MOVE EIBOPID TO AUD-OPID.
+           MOVE SAVE-REQC TO AUD-REQC.
+           MOVE SAVE-ACCTNO TO AUD-ACCTC.
+           EXEC CICS WRITE DATASET('ACCTAUD') FROM(ACCTAUD-REC)
+               LENGTH(AUD-LNG) END-EXEC.
+       WRITE-AUDIT-EXIT. EXIT.
+       CK-SUPV.
+           EXEC CICS HANDLE CONDITION NOTFND(CK-SUPV-NO) END-EXEC.
+           EXEC CICS READ DATASET('ACCTSUP') RIDFLD(EIBOPID)
+               INTO(ACCTSUP-REC) LENGTH(24) END-EXEC.
+           IF SUP-IS-SUPV MOVE 'Y' TO WS-SUPV-SW,
+           ELSE MOVE 'N' TO WS-SUPV-SW.
+           GO TO CK-SUPV-EXIT.
+       CK-SUPV-NO.
+           MOVE 'N' TO WS-SUPV-SW.
+       CK-SUPV-EXIT. EXIT.
+       DTL-RESEND.
+           MOVE MSG-TEXT (MSG-NO) TO MSGDO.
+           MOVE DFHBMBRY TO MSGDA.
+           EXEC CICS SEND MAP('ACCTDTL') MAPSET('ACCTSET')
+               DATAONLY CURSOR FREEKB END-EXEC.
+           EXEC CICS RETURN TRANSID('AC02') COMMAREA(DFHCOMMAREA)
+               LENGTH(6) END-EXEC.
+       CANCEL-UPDATE.
+       NOT-FOUND.
+       RETURN-MENU.
+           EXEC CICS SEND MAP('ACCTMNU') MAPSET('ACCTSET')
+               DATAONLY ERASEAUP FREEKB END-EXEC.
+           EXEC CICS RETURN TRANSID('AC01') END-EXEC.
+       OTHER-ERRORS.
+           MOVE EIBFN TO ERR-FN, MOVE EIBRCODE TO ERR-RCODE.
+           EXEC CICS HANDLE CONDITION ERROR END-EXEC.
+           EXEC CICS LINK PROGRAM('ACCT04')
+               COMMAREA(COMMAREA-FOR-ACCT04) LENGTH(10) END-EXEC.
+           GOBACK.
