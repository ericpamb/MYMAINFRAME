@@ -0,0 +1,147 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCT10.
+      *<CR_TAG_DEMO_BEGIN>
+      *
+      *  Copyright (C) Micro Focus 2012.
+      *  All rights reserved.
+      *
+      *  This sample code is supplied for demonstration purposes only
+      *  on an "as is" basis and "is for use at your own risk".
+      *
+      *<CR_TAG_DEMO_END>
+      *REMARKS. THIS IS A BATCH PROGRAM, RUN INDEPENDENTLY OF THE
+      *         ONLINE ACCOUNT FILE APPLICATION.  IT READS ACCTFIL
+      *         SEQUENTIALLY AND FLAGS EVERY ACCOUNT THAT IS CARRYING
+      *         A BALANCE (BALDO > 0) WHERE THE MOST RECENT PAY-HIST
+      *         CYCLE (3) WAS BILLED (BAMT > 0) BUT NOT YET PAID
+      *         (PAMT = 0).  FLAGGED ACCOUNTS ARE PRINTED ON A
+      *         COLLECTIONS WORKLIST, MOST CYCLES-BEHIND FIRST, SO
+      *         COLLECTIONS CAN WORK THE OLDEST DELINQUENCIES FIRST.
+      *         PAY-HIST (3) IS THE MOST RECENT CYCLE, PAY-HIST (1)
+      *         THE OLDEST OF THE THREE CYCLES KEPT ON ACCTFIL.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCTFIL ASSIGN TO ACCTFIL
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ACCTDO
+               FILE STATUS IS FS-ACCTFIL.
+           SELECT WORKSORT ASSIGN TO SORTWK1.
+           SELECT WORKLIST ASSIGN TO WORKLIST
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCTFIL RECORD CONTAINS 383 CHARACTERS.
+       01  ACCTFIL-REC.
+           COPY ACCTREC.
+       SD  WORKSORT.
+       01  SORT-REC.
+           02  SRT-CYCLES          PIC 9(1).
+           02  SRT-ACCTC           PIC X(5).
+           02  SRT-SNAME           PIC X(18).
+           02  SRT-FNAME           PIC X(12).
+           02  SRT-BAL             PIC S9(6)V99 COMP-3.
+           02  SRT-UNPAID          PIC S9(6)V99 COMP-3.
+       FD  WORKLIST RECORD CONTAINS 80 CHARACTERS.
+       01  WORKLIST-REC            PIC X(80).
+       WORKING-STORAGE SECTION.
+       01  MISC.
+           02  FS-ACCTFIL          PIC X(2)  VALUE '00'.
+           02  EOF-SW              PIC X     VALUE 'N'.
+               88  EOF-REACHED         VALUE 'Y'.
+           02  WS-CYCLES           PIC 9(1)  VALUE 0.
+           02  WS-LINE-CNT         PIC S9(4) COMP VALUE +0.
+       01  HDG-LINE-1              PIC X(80) VALUE
+           'ACCT10  MONTHLY COLLECTIONS WORKLIST'.
+       01  HDG-LINE-2              PIC X(80) VALUE
+           'CYC  ACCOUNT  SURNAME             FIRST NAME      BALANCE
+      -    '    UNPAID'.
+       01  DETAIL-LINE.
+           02  FILLER              PIC X(1)  VALUE SPACE.
+           02  DL-CYCLES           PIC 9(1).
+           02  FILLER              PIC X(3)  VALUE SPACES.
+           02  DL-ACCTC            PIC X(5).
+           02  FILLER              PIC X(2)  VALUE SPACES.
+           02  DL-SNAME            PIC X(18).
+           02  FILLER              PIC X(1)  VALUE SPACE.
+           02  DL-FNAME            PIC X(12).
+           02  FILLER              PIC X(3)  VALUE SPACES.
+           02  DL-BAL              PIC ZZZ,ZZ9.99.
+           02  FILLER              PIC X(3)  VALUE SPACES.
+           02  DL-UNPAID           PIC ZZZ,ZZ9.99.
+       PROCEDURE DIVISION.
+       MAINLINE.
+           PERFORM INITIALIZE-RUN THRU INITIALIZE-RUN-EXIT.
+           SORT WORKSORT ON DESCENDING KEY SRT-CYCLES
+               INPUT PROCEDURE IS SELECT-ACCOUNTS THRU
+                   SELECT-ACCOUNTS-EXIT
+               OUTPUT PROCEDURE IS PRINT-WORKLIST THRU
+                   PRINT-WORKLIST-EXIT.
+           PERFORM TERMINATE-RUN THRU TERMINATE-RUN-EXIT.
+           STOP RUN.
+       INITIALIZE-RUN.
+           OPEN INPUT ACCTFIL.
+           IF FS-ACCTFIL NOT = '00'
+               DISPLAY 'ACCT10: ACCTFIL OPEN FAILED, STATUS=' FS-ACCTFIL
+               STOP RUN.
+       INITIALIZE-RUN-EXIT. EXIT.
+       SELECT-ACCOUNTS.
+           PERFORM READ-ACCTFIL THRU READ-ACCTFIL-EXIT.
+       SELECT-ACCOUNTS-LOOP.
+           IF EOF-REACHED GO TO SELECT-ACCOUNTS-EXIT.
+           PERFORM EVAL-ACCOUNT THRU EVAL-ACCOUNT-EXIT.
+           PERFORM READ-ACCTFIL THRU READ-ACCTFIL-EXIT.
+           GO TO SELECT-ACCOUNTS-LOOP.
+       SELECT-ACCOUNTS-EXIT. EXIT.
+       READ-ACCTFIL.
+           READ ACCTFIL NEXT RECORD
+               AT END MOVE 'Y' TO EOF-SW
+           END-READ.
+       READ-ACCTFIL-EXIT. EXIT.
+       EVAL-ACCOUNT.
+           IF BALDO OF ACCTFIL-REC NOT > 0 GO TO EVAL-ACCOUNT-EXIT.
+           IF NOT (BAMT OF ACCTFIL-REC (3) > 0 AND
+                   PAMT OF ACCTFIL-REC (3) = 0)
+               GO TO EVAL-ACCOUNT-EXIT.
+           MOVE 1 TO WS-CYCLES.
+           IF BAMT OF ACCTFIL-REC (2) > 0 AND
+              PAMT OF ACCTFIL-REC (2) = 0
+               MOVE 2 TO WS-CYCLES
+               IF BAMT OF ACCTFIL-REC (1) > 0 AND
+                  PAMT OF ACCTFIL-REC (1) = 0
+                   MOVE 3 TO WS-CYCLES.
+           MOVE WS-CYCLES TO SRT-CYCLES.
+           MOVE ACCTDO OF ACCTFIL-REC TO SRT-ACCTC.
+           MOVE SNAMEDO OF ACCTFIL-REC TO SRT-SNAME.
+           MOVE FNAMEDO OF ACCTFIL-REC TO SRT-FNAME.
+           MOVE BALDO OF ACCTFIL-REC TO SRT-BAL.
+           MOVE BAMT OF ACCTFIL-REC (3) TO SRT-UNPAID.
+           RELEASE SORT-REC.
+       EVAL-ACCOUNT-EXIT. EXIT.
+       PRINT-WORKLIST.
+           OPEN OUTPUT WORKLIST.
+           MOVE HDG-LINE-1 TO WORKLIST-REC.
+           WRITE WORKLIST-REC.
+           MOVE HDG-LINE-2 TO WORKLIST-REC.
+           WRITE WORKLIST-REC.
+       PRINT-WORKLIST-LOOP.
+           RETURN WORKSORT AT END GO TO PRINT-WORKLIST-EXIT.
+           MOVE SRT-CYCLES TO DL-CYCLES.
+           MOVE SRT-ACCTC TO DL-ACCTC.
+           MOVE SRT-SNAME TO DL-SNAME.
+           MOVE SRT-FNAME TO DL-FNAME.
+           MOVE SRT-BAL TO DL-BAL.
+           MOVE SRT-UNPAID TO DL-UNPAID.
+           MOVE DETAIL-LINE TO WORKLIST-REC.
+           WRITE WORKLIST-REC.
+           ADD 1 TO WS-LINE-CNT.
+           GO TO PRINT-WORKLIST-LOOP.
+       PRINT-WORKLIST-EXIT.
+           CLOSE WORKLIST.
+           EXIT.
+       TERMINATE-RUN.
+           CLOSE ACCTFIL.
+           DISPLAY 'ACCT10: WORKLIST COMPLETE, ' WS-LINE-CNT
+               ' ACCOUNT(S) FLAGGED'.
+       TERMINATE-RUN-EXIT. EXIT.
