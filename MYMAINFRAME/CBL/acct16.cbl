@@ -0,0 +1,149 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCT16.
+      *<CR_TAG_DEMO_BEGIN>
+      *
+      *  Copyright (C) Micro Focus 2012.
+      *  All rights reserved.
+      *
+      *  This sample code is supplied for demonstration purposes only
+      *  on an "as is" basis and "is for use at your own risk".
+      *
+      *<CR_TAG_DEMO_END>
+      *REMARKS. THIS IS A BATCH PROGRAM, RUN INDEPENDENTLY OF THE
+      *         ONLINE ACCOUNT FILE APPLICATION.  IT READS ACCTIX,
+      *         THE SURNAME-KEYED PATH OVER ACCTFIL ACCT01 ALREADY
+      *         BROWSES ONLINE, AND FLAGS EVERY PAIR OF RECORDS THAT
+      *         SHARE THE SAME SURNAME AND FIRST NAME BUT A DIFFERENT
+      *         ACCOUNT NUMBER, AS A POSSIBLE DUPLICATE CUSTOMER SET
+      *         UP UNDER TWO ACCOUNTS.  ACCTIX IS KEYED ON SURNAME
+      *         ALONE (SEE ACCT01'S SRCH-LOOP, WHICH BROWSES ACCTIX
+      *         ON SURNAME AND THEN FILTERS FIRST NAME RECORD BY
+      *         RECORD RATHER THAN RELYING ON ANY ORDERING WITHIN A
+      *         SURNAME) SO TWO RECORDS SHARING A SURNAME AND FIRST
+      *         NAME ARE NOT NECESSARILY ADJACENT ON THE FILE.  THE
+      *         RECORDS ARE SORTED ON SURNAME THEN FIRST NAME BEFORE
+      *         THE ADJACENT-PAIR COMPARE SO NO MATCHING PAIR IS
+      *         MISSED.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCTIX ASSIGN TO ACCTIX
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS SNAMEDO
+               FILE STATUS IS FS-ACCTIX.
+           SELECT WORKSORT ASSIGN TO SORTWK1.
+           SELECT DUPRPT ASSIGN TO DUPRPT
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCTIX RECORD CONTAINS 383 CHARACTERS.
+       01  ACCTIX-REC.
+           COPY ACCTREC.
+       SD  WORKSORT.
+       01  SORT-REC.
+           02  SRT-SNAME           PIC X(18).
+           02  SRT-FNAME           PIC X(12).
+           02  SRT-ACCTC           PIC X(5).
+       FD  DUPRPT RECORD CONTAINS 80 CHARACTERS.
+       01  DUPRPT-REC               PIC X(80).
+       WORKING-STORAGE SECTION.
+       01  MISC.
+           02  FS-ACCTIX           PIC X(2)  VALUE '00'.
+           02  EOF-SW              PIC X     VALUE 'N'.
+               88  EOF-REACHED         VALUE 'Y'.
+           02  WS-FIRST-SW         PIC X     VALUE 'Y'.
+               88  WS-FIRST-RECORD     VALUE 'Y'.
+           02  WS-DUP-CNT          PIC S9(4) COMP VALUE +0.
+           02  WS-PRV-ACCTC        PIC X(5).
+           02  WS-PRV-SNAME        PIC X(18).
+           02  WS-PRV-FNAME        PIC X(12).
+       01  HDG-LINE-1               PIC X(80) VALUE
+           'ACCT16  POSSIBLE DUPLICATE CUSTOMERS'.
+       01  HDG-LINE-2               PIC X(80) VALUE
+           'SURNAME             FIRST NAME   ACCOUNT 1  ACCOUNT 2'.
+       01  DETAIL-LINE.
+           02  FILLER              PIC X(1)  VALUE SPACE.
+           02  DL-SNAME            PIC X(18).
+           02  FILLER              PIC X(1)  VALUE SPACE.
+           02  DL-FNAME            PIC X(12).
+           02  FILLER              PIC X(3)  VALUE SPACES.
+           02  DL-ACCTC1           PIC X(5).
+           02  FILLER              PIC X(6)  VALUE SPACES.
+           02  DL-ACCTC2           PIC X(5).
+       PROCEDURE DIVISION.
+       MAINLINE.
+           PERFORM INITIALIZE-RUN THRU INITIALIZE-RUN-EXIT.
+           SORT WORKSORT ASCENDING KEY SRT-SNAME SRT-FNAME
+               INPUT PROCEDURE IS SELECT-RECORDS THRU
+                   SELECT-RECORDS-EXIT
+               OUTPUT PROCEDURE IS EVAL-SORTED THRU
+                   EVAL-SORTED-EXIT.
+           PERFORM TERMINATE-RUN THRU TERMINATE-RUN-EXIT.
+           STOP RUN.
+       INITIALIZE-RUN.
+           OPEN INPUT ACCTIX.
+           IF FS-ACCTIX NOT = '00'
+               DISPLAY 'ACCT16: ACCTIX OPEN FAILED, STATUS=' FS-ACCTIX
+               STOP RUN.
+           OPEN OUTPUT DUPRPT.
+           MOVE HDG-LINE-1 TO DUPRPT-REC.
+           WRITE DUPRPT-REC.
+           MOVE HDG-LINE-2 TO DUPRPT-REC.
+           WRITE DUPRPT-REC.
+       INITIALIZE-RUN-EXIT. EXIT.
+       SELECT-RECORDS.
+           PERFORM READ-ACCTIX THRU READ-ACCTIX-EXIT.
+       SELECT-RECORDS-LOOP.
+           IF EOF-REACHED GO TO SELECT-RECORDS-EXIT.
+           MOVE SNAMEDO OF ACCTIX-REC TO SRT-SNAME.
+           MOVE FNAMEDO OF ACCTIX-REC TO SRT-FNAME.
+           MOVE ACCTDO OF ACCTIX-REC TO SRT-ACCTC.
+           RELEASE SORT-REC.
+           PERFORM READ-ACCTIX THRU READ-ACCTIX-EXIT.
+           GO TO SELECT-RECORDS-LOOP.
+       SELECT-RECORDS-EXIT. EXIT.
+       READ-ACCTIX.
+           READ ACCTIX NEXT RECORD
+               AT END MOVE 'Y' TO EOF-SW
+           END-READ.
+       READ-ACCTIX-EXIT. EXIT.
+       EVAL-SORTED.
+           MOVE 'N' TO EOF-SW.
+           PERFORM RETURN-SORTED THRU RETURN-SORTED-EXIT.
+       EVAL-SORTED-LOOP.
+           IF EOF-REACHED GO TO EVAL-SORTED-EXIT.
+           PERFORM EVAL-RECORD THRU EVAL-RECORD-EXIT.
+           PERFORM RETURN-SORTED THRU RETURN-SORTED-EXIT.
+           GO TO EVAL-SORTED-LOOP.
+       EVAL-SORTED-EXIT. EXIT.
+       RETURN-SORTED.
+           RETURN WORKSORT AT END MOVE 'Y' TO EOF-SW.
+       RETURN-SORTED-EXIT. EXIT.
+       EVAL-RECORD.
+           IF WS-FIRST-RECORD
+               MOVE 'N' TO WS-FIRST-SW
+               GO TO SAVE-PREVIOUS.
+           IF SRT-SNAME = WS-PRV-SNAME AND
+              SRT-FNAME = WS-PRV-FNAME AND
+              SRT-ACCTC NOT = WS-PRV-ACCTC
+               PERFORM PRINT-DUPLICATE THRU PRINT-DUPLICATE-EXIT.
+       SAVE-PREVIOUS.
+           MOVE SRT-ACCTC TO WS-PRV-ACCTC.
+           MOVE SRT-SNAME TO WS-PRV-SNAME.
+           MOVE SRT-FNAME TO WS-PRV-FNAME.
+       EVAL-RECORD-EXIT. EXIT.
+       PRINT-DUPLICATE.
+           MOVE WS-PRV-SNAME TO DL-SNAME.
+           MOVE WS-PRV-FNAME TO DL-FNAME.
+           MOVE WS-PRV-ACCTC TO DL-ACCTC1.
+           MOVE SRT-ACCTC TO DL-ACCTC2.
+           MOVE DETAIL-LINE TO DUPRPT-REC.
+           WRITE DUPRPT-REC.
+           ADD 1 TO WS-DUP-CNT.
+       PRINT-DUPLICATE-EXIT. EXIT.
+       TERMINATE-RUN.
+           CLOSE ACCTIX, DUPRPT.
+           DISPLAY 'ACCT16: DUPLICATE SCAN COMPLETE, ' WS-DUP-CNT
+               ' POSSIBLE DUPLICATE(S) FLAGGED'.
+       TERMINATE-RUN-EXIT. EXIT.
