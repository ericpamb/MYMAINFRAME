@@ -0,0 +1,115 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCT14.
+      *<CR_TAG_DEMO_BEGIN>
+      *
+      *  Copyright (C) Micro Focus 2012.
+      *  All rights reserved.
+      *
+      *  This sample code is supplied for demonstration purposes only
+      *  on an "as is" basis and "is for use at your own risk".
+      *
+      *<CR_TAG_DEMO_END>
+      *  THIS PROGRAM IS INVOKED BY THE 'AC14' TRANSACTION, ATTACHED TO
+      *  CICS WEB SUPPORT THROUGH A URIMAP FOR /ACCOUNT.  IT GIVES AN
+      *  EXTERNAL CALLER A SMALL REST/JSON FRONT END ONTO ACCTFIL, SO
+      *  ACCOUNT LOOKUPS CAN BE DONE WITHOUT A 3270 SESSION OR THE
+      *  WEB-SEARCH PATH ACCT01 ALREADY SUPPORTS THROUGH ITS OWN
+      *  EXEC CICS WEB EXTRACT CHECK.  ONLY GET IS SUPPORTED; THE
+      *  QUERY STRING CARRIES ONE PARAMETER, "ACCT=NNNNN", NAMING THE
+      *  ACCOUNT TO LOOK UP.  THE RESPONSE BODY IS A SINGLE JSON
+      *  OBJECT, BUILT BY HAND SINCE THE FIELDS ON ACCTREC ARE FIXED
+      *  AND SMALL IN NUMBER.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  MISC.
+           02  MSG-NO                 PIC S9(4) COMP VALUE +0.
+           02  COMMAREA-FOR-ACCT04.
+               04  ERR-PGRMID         PIC X(8) VALUE 'ACCT14'.
+               04  ERR-FN             PIC X.
+               04  ERR-RCODE          PIC X.
+           02  WS-METHOD              PIC X(8).
+           02  WS-QUERY                PIC X(80).
+           02  WS-QUERY-LEN             PIC S9(8) COMP.
+           02  WS-ACCT-POS              PIC S9(4) COMP.
+           02  WS-ACCTC                PIC X(5) VALUE SPACES.
+           02  WS-BODY-LEN              PIC S9(8) COMP.
+       01  JSON-ERROR.
+           02  FILLER               PIC X(10) VALUE
+               '{"error":"'.
+           02  JE-TEXT               PIC X(40) VALUE SPACES.
+           02  FILLER               PIC X(2)  VALUE '"}'.
+       01  JSON-BODY.
+           02  FILLER               PIC X(12) VALUE '{"account":"'.
+           02  JB-ACCTC             PIC X(5).
+           02  FILLER               PIC X(13) VALUE
+               '","surname":"'.
+           02  JB-SNAME             PIC X(18).
+           02  FILLER               PIC X(15) VALUE
+               '","firstname":"'.
+           02  JB-FNAME             PIC X(12).
+           02  FILLER               PIC X(11) VALUE
+               '","limit":"'.
+           02  JB-LIMIT             PIC ZZZ,ZZ9.99.
+           02  FILLER               PIC X(13) VALUE
+               '","balance":"'.
+           02  JB-BAL               PIC ZZZ,ZZ9.99.
+           02  FILLER               PIC X(2)  VALUE '"}'.
+       01  ACCTREC.
+           COPY ACCTREC.
+       LINKAGE SECTION.
+       01  DFHCOMMAREA                PIC X(1).
+       PROCEDURE DIVISION.
+           EXEC CICS HANDLE CONDITION
+                     ERROR(OTHER-ERRORS) END-EXEC.
+           MOVE LENGTH OF WS-QUERY TO WS-QUERY-LEN.
+           EXEC CICS WEB EXTRACT
+                HTTPMETHOD(WS-METHOD)
+                QUERYSTRING(WS-QUERY)
+                QUERYSTRLEN(WS-QUERY-LEN)
+                NOHANDLE
+           END-EXEC.
+           IF WS-METHOD NOT = 'GET'
+               MOVE 'ONLY GET IS SUPPORTED' TO JE-TEXT
+               PERFORM SEND-ERROR THRU SEND-ERROR-EXIT
+               GOBACK.
+           PERFORM PARSE-ACCT THRU PARSE-ACCT-EXIT.
+           IF WS-ACCTC = SPACES OR WS-ACCTC NOT NUMERIC
+               MOVE 'ACCT QUERY PARAMETER REQUIRED, NUMERIC' TO JE-TEXT
+               PERFORM SEND-ERROR THRU SEND-ERROR-EXIT
+               GOBACK.
+           EXEC CICS HANDLE CONDITION NOTFND(NOT-FOUND) END-EXEC.
+           EXEC CICS READ DATASET('ACCTFIL') RIDFLD(WS-ACCTC)
+               INTO(ACCTREC) LENGTH(383) END-EXEC.
+           MOVE ACCTDO TO JB-ACCTC.
+           MOVE SNAMEDO TO JB-SNAME.
+           MOVE FNAMEDO TO JB-FNAME.
+           MOVE LIMITDO TO JB-LIMIT.
+           MOVE BALDO TO JB-BAL.
+           MOVE LENGTH OF JSON-BODY TO WS-BODY-LEN.
+           EXEC CICS WEB SEND BODY(JSON-BODY) BODYLENGTH(WS-BODY-LEN)
+               STATUSCODE(200) NOHANDLE END-EXEC.
+           GOBACK.
+       NOT-FOUND.
+           MOVE 'NO ACCOUNT WITH THAT NUMBER' TO JE-TEXT
+           MOVE LENGTH OF JSON-ERROR TO WS-BODY-LEN.
+           EXEC CICS WEB SEND BODY(JSON-ERROR) BODYLENGTH(WS-BODY-LEN)
+               STATUSCODE(404) NOHANDLE END-EXEC.
+           GOBACK.
+       PARSE-ACCT.
+           MOVE SPACES TO WS-ACCTC.
+           IF WS-QUERY (1:5) NOT = 'ACCT='
+               GO TO PARSE-ACCT-EXIT.
+           MOVE WS-QUERY (6:5) TO WS-ACCTC.
+       PARSE-ACCT-EXIT. EXIT.
+       SEND-ERROR.
+           MOVE LENGTH OF JSON-ERROR TO WS-BODY-LEN.
+           EXEC CICS WEB SEND BODY(JSON-ERROR) BODYLENGTH(WS-BODY-LEN)
+               STATUSCODE(400) NOHANDLE END-EXEC.
+       SEND-ERROR-EXIT. EXIT.
+       OTHER-ERRORS.
+           MOVE EIBFN TO ERR-FN, MOVE EIBRCODE TO ERR-RCODE.
+           EXEC CICS HANDLE CONDITION ERROR END-EXEC.
+           EXEC CICS LINK PROGRAM('ACCT04')
+               COMMAREA(COMMAREA-FOR-ACCT04) LENGTH(10) END-EXEC.
+           GOBACK.
