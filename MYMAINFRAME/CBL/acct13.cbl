@@ -0,0 +1,197 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCT13.
+      *<CR_TAG_DEMO_BEGIN>
+      *
+      *  Copyright (C) Micro Focus 2012.
+      *  All rights reserved.
+      *
+      *  This sample code is supplied for demonstration purposes only
+      *  on an "as is" basis and "is for use at your own risk".
+      *
+      *<CR_TAG_DEMO_END>
+      *REMARKS. THIS IS A BATCH PROGRAM, RUN INDEPENDENTLY OF THE
+      *         ONLINE ACCOUNT FILE APPLICATION.  IT READS ACCTFIL
+      *         SEQUENTIALLY, ACCOUNT NUMBER ORDER, AND PRINTS A
+      *         STATEMENT FOR EACH ACCOUNT.  EACH STATEMENT IS BUILT
+      *         FROM ACCTDTLO, THE SAME SYMBOLIC MAP OUTPUT LAYOUT
+      *         ACCT01'S PRINT-PROC HANDS TO AC03 (MOVE CORRESPONDING
+      *         ACCTFIL-REC TO ACCTDTLO, THE SAME TRICK BUILD-MAP USES
+      *         TO FILL THE SCREEN), SO THE STATEMENT SHOWS THE SAME
+      *         NAME/ADDRESS/BALANCE/LIMIT FIELDS IN THE SAME ORDER
+      *         AS THE ON-LINE DETAIL SCREEN.  THE HISTORY LINES ARE
+      *         BUILT FROM ALL THREE PAY-HIST CYCLES KEPT ON ACCTFIL,
+      *         MOST RECENT CYCLE LAST, USING THE SAME BMO/BDAY/BYR/
+      *         BAMT/PMO/PDAY/PYR/PAMT LAYOUT BUILD-MAP PACKS INTO
+      *         HIST1DO/HIST2DO/HIST3DO.  AUTH1-4DO, CCODEDO, APPRDO
+      *         AND SCODE1-3DO ARE DELIBERATELY LEFT OFF THE PRINTED
+      *         STATEMENT - REQUEST 012 RESTRICTS THOSE FIELDS TO A
+      *         SUPERVISOR SIGN-ON, AND A BATCH RUN HAS NO SIGNED-ON
+      *         OPERATOR TO CHECK AGAINST ACCTSUP, SO THERE IS NO WAY
+      *         TO HONOR THAT RESTRICTION HERE OTHER THAN NOT PRINTING
+      *         THEM.  THE CARDSDO/IMODO/IDAYDO/IYRDO/RSNDO FIELDS ARE
+      *         LEFT OFF THE SAME WAY - THEY ARE BACK-OFFICE ISSUE/
+      *         CLOSURE DATA, NOT SOMETHING A CUSTOMER STATEMENT SHOWS.
+      *         CARDIN SUPPLIES ONE ACCOUNT NUMBER TO RUN A STATEMENT
+      *         FOR; A BLANK ACCOUNT NUMBER RUNS A STATEMENT FOR EVERY
+      *         ACCOUNT ON FILE, THE NORMAL MONTH-END CYCLE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCTFIL ASSIGN TO ACCTFIL
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ACCTDO
+               FILE STATUS IS FS-ACCTFIL.
+           SELECT CARDIN ASSIGN TO CARDIN
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT STMTRPT ASSIGN TO STMTRPT
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCTFIL RECORD CONTAINS 383 CHARACTERS.
+       01  ACCTFIL-REC.
+           COPY ACCTREC.
+       FD  CARDIN RECORD CONTAINS 80 CHARACTERS.
+       01  CARDIN-REC.
+           02  CI-ACCTC            PIC X(5).
+           02  FILLER              PIC X(75).
+       FD  STMTRPT RECORD CONTAINS 80 CHARACTERS.
+       01  STMTRPT-REC             PIC X(80).
+       WORKING-STORAGE SECTION.
+       01  MISC.
+           02  FS-ACCTFIL          PIC X(2)  VALUE '00'.
+           02  EOF-SW              PIC X     VALUE 'N'.
+               88  EOF-REACHED         VALUE 'Y'.
+           02  WS-SEL-ACCTC        PIC X(5)  VALUE SPACES.
+           02  WS-STMT-CNT         PIC S9(4) COMP VALUE +0.
+           02  WS-IDX              PIC S9(4) COMP.
+           02  PAY-LINE.
+               04  BMO              PIC 9(2).
+               04  FILLER           PIC X     VALUE '/'.
+               04  BDAY             PIC 9(2).
+               04  FILLER           PIC X     VALUE '/'.
+               04  BYR              PIC 9(2).
+               04  FILLER           PIC X(2)  VALUE SPACES.
+               04  BAMT             PIC ZZZ,ZZ9.99.
+               04  FILLER           PIC X(3)  VALUE SPACES.
+               04  PMO              PIC 9(2).
+               04  FILLER           PIC X     VALUE '/'.
+               04  PDAY             PIC 9(2).
+               04  FILLER           PIC X     VALUE '/'.
+               04  PYR              PIC 9(2).
+               04  FILLER           PIC X(2)  VALUE SPACES.
+               04  PAMT             PIC ZZZ,ZZ9.99.
+           COPY ACCTSET.
+       01  HDG-LINE-1               PIC X(80) VALUE
+           'ACCT13  MONTHLY STATEMENT RUN'.
+       01  SEP-LINE                 PIC X(80) VALUE ALL '-'.
+       01  NAME-LINE.
+           02  FILLER              PIC X(8)  VALUE 'ACCOUNT '.
+           02  NL-ACCTC             PIC X(5).
+           02  FILLER              PIC X(4)  VALUE SPACES.
+           02  NL-SNAME             PIC X(18).
+           02  FILLER              PIC X(1)  VALUE SPACE.
+           02  NL-FNAME             PIC X(12).
+       01  ADDR-LINE                PIC X(24).
+       01  BAL-LINE.
+           02  FILLER              PIC X(15) VALUE
+               'CREDIT LIMIT: '.
+           02  BL-LIMIT             PIC X(10).
+           02  FILLER              PIC X(8)  VALUE
+               '  BAL: '.
+           02  BL-BAL               PIC X(10).
+       01  HIST-HDG-LINE            PIC X(80) VALUE
+           'CYC  BILL-DATE  BILL-AMT    PAY-DATE   PAY-AMT'.
+       01  HIST-LINE.
+           02  FILLER              PIC X(1)  VALUE SPACE.
+           02  HL-CYC               PIC 9(1).
+           02  FILLER              PIC X(3)  VALUE SPACES.
+           02  HL-PAY-LINE          PIC X(43).
+       PROCEDURE DIVISION.
+       MAINLINE.
+           PERFORM INITIALIZE-RUN THRU INITIALIZE-RUN-EXIT.
+           PERFORM READ-ACCTFIL THRU READ-ACCTFIL-EXIT.
+       MAINLINE-LOOP.
+           IF EOF-REACHED GO TO MAINLINE-EXIT.
+           PERFORM EVAL-ACCOUNT THRU EVAL-ACCOUNT-EXIT.
+           PERFORM READ-ACCTFIL THRU READ-ACCTFIL-EXIT.
+           GO TO MAINLINE-LOOP.
+       MAINLINE-EXIT.
+           PERFORM TERMINATE-RUN THRU TERMINATE-RUN-EXIT.
+           STOP RUN.
+       INITIALIZE-RUN.
+           OPEN INPUT ACCTFIL.
+           IF FS-ACCTFIL NOT = '00'
+               DISPLAY 'ACCT13: ACCTFIL OPEN FAILED, STATUS=' FS-ACCTFIL
+               STOP RUN.
+           OPEN INPUT CARDIN.
+           READ CARDIN INTO CARDIN-REC
+               AT END MOVE SPACES TO CI-ACCTC
+           END-READ.
+           MOVE CI-ACCTC TO WS-SEL-ACCTC.
+           CLOSE CARDIN.
+           OPEN OUTPUT STMTRPT.
+           MOVE HDG-LINE-1 TO STMTRPT-REC.
+           WRITE STMTRPT-REC.
+       INITIALIZE-RUN-EXIT. EXIT.
+       READ-ACCTFIL.
+           READ ACCTFIL NEXT RECORD
+               AT END MOVE 'Y' TO EOF-SW
+           END-READ.
+       READ-ACCTFIL-EXIT. EXIT.
+       EVAL-ACCOUNT.
+           IF WS-SEL-ACCTC NOT = SPACES AND
+              WS-SEL-ACCTC NOT = ACCTDO OF ACCTFIL-REC
+               GO TO EVAL-ACCOUNT-EXIT.
+           PERFORM PRINT-STATEMENT THRU PRINT-STATEMENT-EXIT.
+           ADD 1 TO WS-STMT-CNT.
+       EVAL-ACCOUNT-EXIT. EXIT.
+       PRINT-STATEMENT.
+           MOVE SEP-LINE TO STMTRPT-REC.
+           WRITE STMTRPT-REC.
+           MOVE CORRESPONDING ACCTFIL-REC TO ACCTDTLO.
+           MOVE ACCTDO OF ACCTDTLO TO NL-ACCTC.
+           MOVE SNAMEDO OF ACCTDTLO TO NL-SNAME.
+           MOVE FNAMEDO OF ACCTDTLO TO NL-FNAME.
+           MOVE NAME-LINE TO STMTRPT-REC.
+           WRITE STMTRPT-REC.
+           IF ADDR1DO OF ACCTDTLO NOT = SPACES
+               MOVE ADDR1DO OF ACCTDTLO TO ADDR-LINE
+               MOVE ADDR-LINE TO STMTRPT-REC
+               WRITE STMTRPT-REC.
+           IF ADDR2DO OF ACCTDTLO NOT = SPACES
+               MOVE ADDR2DO OF ACCTDTLO TO ADDR-LINE
+               MOVE ADDR-LINE TO STMTRPT-REC
+               WRITE STMTRPT-REC.
+           IF ADDR3DO OF ACCTDTLO NOT = SPACES
+               MOVE ADDR3DO OF ACCTDTLO TO ADDR-LINE
+               MOVE ADDR-LINE TO STMTRPT-REC
+               WRITE STMTRPT-REC.
+           MOVE LIMITDO OF ACCTDTLO TO BL-LIMIT.
+           MOVE BALDO OF ACCTDTLO TO BL-BAL.
+           MOVE BAL-LINE TO STMTRPT-REC.
+           WRITE STMTRPT-REC.
+           MOVE HIST-HDG-LINE TO STMTRPT-REC.
+           WRITE STMTRPT-REC.
+           PERFORM PRINT-HIST-CYCLE THRU PRINT-HIST-CYCLE-EXIT
+               VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 3.
+       PRINT-STATEMENT-EXIT. EXIT.
+       PRINT-HIST-CYCLE.
+           MOVE WS-IDX TO HL-CYC.
+           MOVE BMO OF ACCTFIL-REC (WS-IDX) TO BMO OF PAY-LINE.
+           MOVE BDAY OF ACCTFIL-REC (WS-IDX) TO BDAY OF PAY-LINE.
+           MOVE BYR OF ACCTFIL-REC (WS-IDX) TO BYR OF PAY-LINE.
+           MOVE BAMT OF ACCTFIL-REC (WS-IDX) TO BAMT OF PAY-LINE.
+           MOVE PMO OF ACCTFIL-REC (WS-IDX) TO PMO OF PAY-LINE.
+           MOVE PDAY OF ACCTFIL-REC (WS-IDX) TO PDAY OF PAY-LINE.
+           MOVE PYR OF ACCTFIL-REC (WS-IDX) TO PYR OF PAY-LINE.
+           MOVE PAMT OF ACCTFIL-REC (WS-IDX) TO PAMT OF PAY-LINE.
+           MOVE PAY-LINE TO HL-PAY-LINE.
+           MOVE HIST-LINE TO STMTRPT-REC.
+           WRITE STMTRPT-REC.
+       PRINT-HIST-CYCLE-EXIT. EXIT.
+       TERMINATE-RUN.
+           CLOSE ACCTFIL, STMTRPT.
+           DISPLAY 'ACCT13: STATEMENT RUN COMPLETE, ' WS-STMT-CNT
+               ' STATEMENT(S) PRINTED'.
+       TERMINATE-RUN-EXIT. EXIT.
