@@ -80,6 +80,11 @@
                04  MAX-SNAME          PIC X(12).
                04  MAX-FNAME          PIC X(7).
                04  MIN-FNAME          PIC X(7).
+           02  LIST-CTRL.
+               04  LC-SNAME           PIC X(12).
+               04  LC-MAX-SNAME       PIC X(12).
+               04  LC-MIN-FNAME       PIC X(7).
+               04  LC-MAX-FNAME       PIC X(7).
            02  SUM-LINE.
                04  ACCTDO             PIC X(5).
                04  FILLER             PIC X(3) VALUE SPACES.
@@ -116,9 +121,16 @@
                04  PAMT               PIC X(8).
            COPY DFHBMSCA.
            COPY DFHAID.
+           02  WS-RNG-SW              PIC X VALUE 'N'.
+               88  RNG-FOUND              VALUE 'Y'.
+           02  WS-SUPV-SW             PIC X VALUE 'N'.
+               88  WS-IS-SUPV             VALUE 'Y'.
        01  ACCTREC.
            COPY ACCTREC.
            COPY ACCTSET.
+           COPY ACCTRNG.
+           COPY ACCTSUP.
+           COPY ACCTWEB.
        01  MSG-LIST.
            02  FILLER                PIC X(70) VALUE
                'NAMES MUST BE ALPHABETIC, AND SURNAME IS REQUIRED.'.
@@ -129,9 +141,9 @@
            02  FILLER                PIC X(70) VALUE
                'PRINTER NAME REQUIRED ON PRINT REQUESTS'.
            02  FILLER                PIC X(70) VALUE
-               'ACCOUNT NUMBER REQUIRED (BETWEEN 10000 AND 79999)'.
+               'ACCOUNT NUMBER REQUIRED'.
            02  FILLER                PIC X(70) VALUE
-               'ACCOUNT NO. MUST BE NUMERIC AND FROM 10000 TO 79999'.
+               'ACCOUNT NO. MUST BE NUMERIC, IN A VALID RANGE'.
            02  FILLER                PIC X(70) VALUE
                'NO NAMES ON LOCAL FILE MATCHING YOUR REQUEST, HOST LINK
       -    'NOT AVAILABLE'.
@@ -153,8 +165,10 @@
            'INPUT ERROR; PLEASE RETRY; USE ONLY "CLEAR" OR "ENTER" KEY'.
            02  FILLER                PIC X(70) VALUE
                'THERE ARE MORE MATCHING NAMES. PRESS PA2 TO CONTINUE.'.
+           02  FILLER                PIC X(70) VALUE
+               'FULL LIST REQUEST SCHEDULED, CHECK PRINTER'.
        01  FILLER REDEFINES MSG-LIST.
-           02  MSG-TEXT              PIC X(70) OCCURS 15.
+           02  MSG-TEXT              PIC X(70) OCCURS 16.
 
        01 WS-TSNAME.
           05 WS-TS-PREFIX    PIC X(03) VALUE 'WEB'.
@@ -198,6 +212,13 @@
                ERROR(OTHER-ERRORS) END-EXEC.
            EXEC CICS IGNORE CONDITION DUPKEY END-EXEC.
 
+           IF WS-INIT-PLTPI
+      * CICS startup (PLT) driving this program - nothing to do with
+      * a terminal or the web.  Get the WEB TS queue sweep going and
+      * get straight back out; AC17 keeps itself running from here on.
+               EXEC CICS START TRANSID('AC17') END-EXEC
+               GOBACK.
+
            IF WS-INIT NOT = 'TD'
       * Not from a terminal, are we coming from the web?
               MOVE LENGTH OF WS-HOST   TO WS-HOST-LEN
@@ -215,6 +236,10 @@
                     move DFHCOMMAREA(45:8)         TO WS-TSNAME
                     MOVE SRCH-COMM TO SRCH-CTRL GO TO SRCH-RESUME
                  END-IF
+      * A fresh web search (not a resume) is about to start a new
+      * TS queue under WS-TSNAME.  Record it so ACCT17 can sweep it
+      * up later if the caller never pages through to the end.
+                 PERFORM WRITE-WEB-TRACK THRU WRITE-WEB-TRACK-EXIT
               END-IF
            END-IF
            .
@@ -256,6 +281,10 @@
            MOVE -1 TO SNAMEML, MOVE DFHBMBRY TO SNAMEMA.
        CK-NAME.
            IF MSG-NO > 0 GO TO MENU-RESEND.
+           IF REQC = 'L' AND PRTRC = SPACES,
+               MOVE STARS TO PRTRMO, MOVE 4 TO MSG-NO,
+               MOVE -1 TO PRTRML, MOVE DFHBMBRY TO PRTRMA,
+               GO TO MENU-RESEND.
        SRCH-INIT.
            MOVE SNAMEC TO BRKEY-SNAME, MAX-SNAME.
            MOVE LOW-VALUES TO BRKEY-ACCT.
@@ -275,6 +304,7 @@
            MOVE HIGH-VALUE                 TO WS-CHAR-2-TRANSF
            PERFORM DO-TRANSFORM.
            MOVE WS-TEMP                    TO MAX-FNAME.
+           IF REQC = 'L' GO TO SRCH-FULL.
        SRCH-RESUME.
            EXEC CICS STARTBR DATASET('ACCTIX') RIDFLD(BRKEY) GTEQ
                END-EXEC.
@@ -327,13 +357,37 @@
               EXEC CICS RETURN END-EXEC
            .
 
+       WRITE-WEB-TRACK.
+           MOVE WS-TSNAME TO WEB-QID.
+           MOVE EIBDATE TO WEB-DATE.
+           MOVE EIBTIME TO WEB-TIME.
+           EXEC CICS WRITE DATASET('ACCTWEB') FROM(ACCTWEB-REC)
+               RIDFLD(WEB-QID) LENGTH(16) NOHANDLE END-EXEC.
+       WRITE-WEB-TRACK-EXIT. EXIT.
+
+       SRCH-FULL.
+           MOVE BRKEY-SNAME TO LC-SNAME.
+           MOVE MAX-SNAME TO LC-MAX-SNAME.
+           MOVE MIN-FNAME TO LC-MIN-FNAME.
+           MOVE MAX-FNAME TO LC-MAX-FNAME.
+           EXEC CICS START TRANSID('AC12') FROM(LIST-CTRL)
+               LENGTH(38) TERMID(PRTRC) END-EXEC.
+           MOVE MSG-TEXT (16) TO MSGMO.
+           MOVE DFHBMBRY TO MSGMA.
+           EXEC CICS SEND MAP('ACCTMNU') MAPSET('ACCTSET') DATAONLY
+               ERASEAUP FREEKB END-EXEC.
+           EXEC CICS RETURN TRANSID('AC01') END-EXEC.
+
        CK-ANY.
            IF IN-REQ = SPACES, MOVE -1 TO SNAMEML,
                MOVE 8 TO MSG-NO, GO TO MENU-RESEND.
        CK-ACCTNO-1.
            IF ACCTC = SPACES, MOVE STARS TO ACCTMO,
                MOVE 5 TO MSG-NO, GO TO ACCT-ERR.
-           IF (ACCTC < '10000' OR ACCTC > '79999' OR ACCTC NOT NUMERIC),
+           IF ACCTC NOT NUMERIC,
+               MOVE 6 TO MSG-NO, GO TO ACCT-ERR.
+           PERFORM CK-RNG THRU CK-RNG-EXIT.
+           IF NOT RNG-FOUND,
                MOVE 6 TO MSG-NO, GO TO ACCT-ERR.
        CK-ACCTNO-2.
            EXEC CICS HANDLE CONDITION NOTFND(NO-ACCT-RECORD) END-EXEC.
@@ -378,7 +432,56 @@
            MOVE EIBDATE TO USE-DATE.
            EXEC CICS WRITEQ TS QUEUE(USE-QID) FROM(USE-REC)
                LENGTH(12) END-EXEC.
+           GO TO BUILD-MAP.
+      *----------------------------------------------------------------*
+      *  CK-RNG BROWSES ACCTRNG (VALID ACCOUNT NUMBER RANGES, KEYED BY *
+      *  RANGE-START) LOOKING FOR A ROW WHOSE RANGE COVERS ACCTC,      *
+      *  REPLACING THE OLD HARD-CODED '10000'/'79999' LITERALS SO A    *
+      *  NEW RANGE CAN BE OPENED BY ADDING A ROW, NOT A RECOMPILE.     *
+      *----------------------------------------------------------------*
+       CK-RNG.
+           MOVE 'N' TO WS-RNG-SW.
+           EXEC CICS HANDLE CONDITION
+                     NOTFND(CK-RNG-NOTFOUND)
+                     ENDFILE(CK-RNG-NOTFOUND) END-EXEC.
+           EXEC CICS STARTBR DATASET('ACCTRNG') RIDFLD(LOW-VALUES)
+               GTEQ END-EXEC.
+       CK-RNG-LOOP.
+           EXEC CICS READNEXT DATASET('ACCTRNG') INTO(ACCTRNG-REC)
+               LENGTH(14) RIDFLD(RNG-START) END-EXEC.
+           IF ACCTC >= RNG-START AND ACCTC <= RNG-END
+               MOVE 'Y' TO WS-RNG-SW,
+               EXEC CICS ENDBR DATASET('ACCTRNG') END-EXEC,
+               GO TO CK-RNG-EXIT.
+           GO TO CK-RNG-LOOP.
+       CK-RNG-NOTFOUND.
+           EXEC CICS ENDBR DATASET('ACCTRNG') NOHANDLE END-EXEC.
+       CK-RNG-EXIT. EXIT.
+      *----------------------------------------------------------------*
+      *  CK-SUPV READS ACCTSUP BY THE SIGNED-ON OPERATOR (EIBOPID) SO  *
+      *  BUILD-MAP KNOWS WHETHER TO LEAVE THE APPROVAL/COLLECTION-CODE *
+      *  FIELDS (AUTH1-4, CCODE, APPR, SCODE1-3) EDITABLE OR PROTECTED.*
+      *----------------------------------------------------------------*
+       CK-SUPV.
+           EXEC CICS HANDLE CONDITION NOTFND(CK-SUPV-NO) END-EXEC.
+           EXEC CICS READ DATASET('ACCTSUP') RIDFLD(EIBOPID)
+               INTO(ACCTSUP-REC) LENGTH(24) END-EXEC.
+           IF SUP-IS-SUPV MOVE 'Y' TO WS-SUPV-SW,
+           ELSE MOVE 'N' TO WS-SUPV-SW.
+           GO TO CK-SUPV-EXIT.
+       CK-SUPV-NO.
+           MOVE 'N' TO WS-SUPV-SW.
+       CK-SUPV-EXIT. EXIT.
+       CK-SUPV-PROTECT.
+           IF WS-IS-SUPV
+               MOVE DFHBMASK TO AUTH1DA, AUTH2DA, AUTH3DA, AUTH4DA,
+                   CCODEDA, APPRDA, SCODE1DA, SCODE2DA, SCODE3DA
+           ELSE
+               MOVE DFHPROTN TO AUTH1DA, AUTH2DA, AUTH3DA, AUTH4DA,
+                   CCODEDA, APPRDA, SCODE1DA, SCODE2DA, SCODE3DA.
+       CK-SUPV-PROTECT-EXIT. EXIT.
        BUILD-MAP.
+           IF REQC = 'A' OR 'M' PERFORM CK-SUPV THRU CK-SUPV-EXIT.
            IF REQC = 'X' MOVE 'DELETION' TO TITLEDO,
                MOVE -1 TO VFYDL, MOVE DFHBMUNP TO VFYDA,
                MOVE 'ENTER "Y" TO CONFIRM OR "CLEAR" TO CANCEL'
@@ -389,6 +492,7 @@
                MOVE ACCTC TO ACCTDI,
                MOVE 'FILL IN AND PRESS "ENTER," OR "CLEAR" TO CANCEL'
                    TO MSGDO,
+               PERFORM CK-SUPV-PROTECT THRU CK-SUPV-PROTECT-EXIT,
                GO TO SEND-DETAIL.
            IF REQC = 'M' MOVE 'RECORD CHANGE' TO TITLEDO,
                MOVE 'MAKE CHANGES AND "ENTER" OR "CLEAR" TO CANCEL'
@@ -403,7 +507,9 @@
            MOVE PAY-LINE TO HIST2DO.
            MOVE CORRESPONDING PAY-HIST (3) TO PAY-LINE.
            MOVE PAY-LINE TO HIST3DO.
-           IF REQC  = 'M' GO TO SEND-DETAIL,
+           IF REQC  = 'M'
+               PERFORM CK-SUPV-PROTECT THRU CK-SUPV-PROTECT-EXIT,
+               GO TO SEND-DETAIL,
            ELSE IF REQC = 'P' GO TO PRINT-PROC.
            MOVE DFHBMASK TO
                SNAMEDA, FNAMEDA, MIDA, TTLDA, TELDA, ADDR1DA,
