@@ -0,0 +1,140 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCT15.
+      *<CR_TAG_DEMO_BEGIN>
+      *
+      *  Copyright (C) Micro Focus 2012.
+      *  All rights reserved.
+      *
+      *  This sample code is supplied for demonstration purposes only
+      *  on an "as is" basis and "is for use at your own risk".
+      *
+      *<CR_TAG_DEMO_END>
+      *REMARKS. THIS IS THE MONTH-END CYCLE-CUT BATCH PROGRAM.  IT
+      *         RUNS AGAINST ACCTFIL ONCE A MONTH, AFTER THE LAST
+      *         ONLINE UPDATE OF THE OLD CYCLE AND BEFORE THE FIRST
+      *         ONLINE UPDATE OF THE NEW ONE.  FOR EVERY ACCOUNT IT
+      *         ARCHIVES THE OLDEST OF THE THREE PAY-HIST CYCLES TO
+      *         ACCTARC (SINCE ACCTFIL ONLY KEEPS 3), ROLLS THE
+      *         REMAINING TWO CYCLES DOWN ONE SLOT, AND BILLS A NEW
+      *         CYCLE INTO PAY-HIST (3) FOR THE CURRENT RUN: INTEREST
+      *         AT WS-INT-RATE ON THE OUTSTANDING BALANCE, PLUS A FLAT
+      *         LATE FEE (WS-LATE-FEE-AMT) WHEN THE CYCLE JUST ROLLED
+      *         INTO PAY-HIST (2) WAS BILLED BUT NOT PAID.  AN ACCOUNT
+      *         WITH NO OUTSTANDING BALANCE IS NOT BILLED.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCTFIL ASSIGN TO ACCTFIL
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ACCTDO
+               FILE STATUS IS FS-ACCTFIL.
+           SELECT ACCTARC ASSIGN TO ACCTARC
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS FS-ACCTARC.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCTFIL RECORD CONTAINS 383 CHARACTERS.
+       01  ACCTFIL-REC.
+           COPY ACCTREC.
+       FD  ACCTARC RECORD CONTAINS 33 CHARACTERS.
+           COPY ACCTARC.
+       WORKING-STORAGE SECTION.
+       01  MISC.
+           02  FS-ACCTFIL          PIC X(2)  VALUE '00'.
+           02  FS-ACCTARC          PIC X(2)  VALUE '00'.
+           02  EOF-SW              PIC X     VALUE 'N'.
+               88  EOF-REACHED         VALUE 'Y'.
+           02  WS-RUN-DATE         PIC 9(6)  VALUE 0.
+           02  WS-RUN-DATE-X REDEFINES WS-RUN-DATE.
+               04  WS-RUN-YY       PIC 9(2).
+               04  WS-RUN-MM       PIC 9(2).
+               04  WS-RUN-DD       PIC 9(2).
+           02  WS-ACCT-CNT         PIC S9(7) COMP VALUE +0.
+           02  WS-ARC-CNT          PIC S9(7) COMP VALUE +0.
+           02  WS-BILL-CNT         PIC S9(7) COMP VALUE +0.
+           02  WS-INT-RATE         PIC V999  VALUE .015.
+           02  WS-LATE-FEE-AMT     PIC S9(4)V99 COMP-3 VALUE +25.00.
+           02  WS-INTEREST         PIC S9(6)V99 COMP-3 VALUE 0.
+           02  WS-LATE-FEE         PIC S9(6)V99 COMP-3 VALUE 0.
+       PROCEDURE DIVISION.
+       MAINLINE.
+           PERFORM INITIALIZE-RUN THRU INITIALIZE-RUN-EXIT.
+           PERFORM PROCESS-ACCOUNTS THRU PROCESS-ACCOUNTS-EXIT.
+           PERFORM TERMINATE-RUN THRU TERMINATE-RUN-EXIT.
+           STOP RUN.
+       INITIALIZE-RUN.
+           ACCEPT WS-RUN-DATE FROM DATE.
+           OPEN I-O ACCTFIL.
+           IF FS-ACCTFIL NOT = '00'
+               DISPLAY 'ACCT15: ACCTFIL OPEN FAILED, STATUS=' FS-ACCTFIL
+               STOP RUN.
+           OPEN EXTEND ACCTARC.
+           IF FS-ACCTARC NOT = '00'
+               DISPLAY 'ACCT15: ACCTARC OPEN FAILED, STATUS=' FS-ACCTARC
+               STOP RUN.
+       INITIALIZE-RUN-EXIT. EXIT.
+       PROCESS-ACCOUNTS.
+           PERFORM READ-ACCTFIL THRU READ-ACCTFIL-EXIT.
+       PROCESS-ACCOUNTS-LOOP.
+           IF EOF-REACHED GO TO PROCESS-ACCOUNTS-EXIT.
+           PERFORM CUT-CYCLE THRU CUT-CYCLE-EXIT.
+           PERFORM READ-ACCTFIL THRU READ-ACCTFIL-EXIT.
+           GO TO PROCESS-ACCOUNTS-LOOP.
+       PROCESS-ACCOUNTS-EXIT. EXIT.
+       READ-ACCTFIL.
+           READ ACCTFIL NEXT RECORD
+               AT END MOVE 'Y' TO EOF-SW
+           END-READ.
+       READ-ACCTFIL-EXIT. EXIT.
+       CUT-CYCLE.
+           PERFORM ARCHIVE-OLDEST THRU ARCHIVE-OLDEST-EXIT.
+           MOVE PAY-HIST OF ACCTFIL-REC (2)
+               TO PAY-HIST OF ACCTFIL-REC (1).
+           MOVE PAY-HIST OF ACCTFIL-REC (3)
+               TO PAY-HIST OF ACCTFIL-REC (2).
+           MOVE ZEROS TO PAY-HIST OF ACCTFIL-REC (3).
+           PERFORM ACCRUE-NEW-CYCLE THRU ACCRUE-NEW-CYCLE-EXIT.
+           REWRITE ACCTFIL-REC.
+           ADD 1 TO WS-ACCT-CNT.
+       CUT-CYCLE-EXIT. EXIT.
+       ACCRUE-NEW-CYCLE.
+           IF BALDO OF ACCTFIL-REC NOT > 0
+               GO TO ACCRUE-NEW-CYCLE-EXIT.
+           COMPUTE WS-INTEREST ROUNDED =
+               BALDO OF ACCTFIL-REC * WS-INT-RATE.
+           MOVE 0 TO WS-LATE-FEE.
+           IF BAMT OF ACCTFIL-REC (2) > 0 AND
+              PAMT OF ACCTFIL-REC (2) = 0
+               MOVE WS-LATE-FEE-AMT TO WS-LATE-FEE.
+           ADD WS-INTEREST, WS-LATE-FEE TO BALDO OF ACCTFIL-REC.
+           MOVE BALDO OF ACCTFIL-REC TO BAMT OF ACCTFIL-REC (3).
+           MOVE WS-RUN-MM TO BMO OF ACCTFIL-REC (3).
+           MOVE WS-RUN-DD TO BDAY OF ACCTFIL-REC (3).
+           MOVE WS-RUN-YY TO BYR OF ACCTFIL-REC (3).
+           ADD 1 TO WS-BILL-CNT.
+       ACCRUE-NEW-CYCLE-EXIT. EXIT.
+       ARCHIVE-OLDEST.
+           IF BAMT OF ACCTFIL-REC (1) = 0 AND
+              PAMT OF ACCTFIL-REC (1) = 0
+               GO TO ARCHIVE-OLDEST-EXIT.
+           MOVE ACCTDO OF ACCTFIL-REC TO AAR-ACCTC.
+           MOVE WS-RUN-DATE TO AAR-ARC-DATE.
+           MOVE BMO OF ACCTFIL-REC (1) TO AAR-BMO.
+           MOVE BDAY OF ACCTFIL-REC (1) TO AAR-BDAY.
+           MOVE BYR OF ACCTFIL-REC (1) TO AAR-BYR.
+           MOVE BAMT OF ACCTFIL-REC (1) TO AAR-BAMT.
+           MOVE PMO OF ACCTFIL-REC (1) TO AAR-PMO.
+           MOVE PDAY OF ACCTFIL-REC (1) TO AAR-PDAY.
+           MOVE PYR OF ACCTFIL-REC (1) TO AAR-PYR.
+           MOVE PAMT OF ACCTFIL-REC (1) TO AAR-PAMT.
+           WRITE ACCTARC-REC.
+           ADD 1 TO WS-ARC-CNT.
+       ARCHIVE-OLDEST-EXIT. EXIT.
+       TERMINATE-RUN.
+           CLOSE ACCTFIL.
+           CLOSE ACCTARC.
+           DISPLAY 'ACCT15: CYCLE CUT COMPLETE, ' WS-ACCT-CNT
+               ' ACCOUNT(S) ROLLED, ' WS-ARC-CNT ' CYCLE(S) ARCHIVED, '
+               WS-BILL-CNT ' ACCOUNT(S) BILLED'.
+       TERMINATE-RUN-EXIT. EXIT.
