@@ -0,0 +1,94 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCT12.
+      *<CR_TAG_DEMO_BEGIN>
+      *
+      *  Copyright (C) Micro Focus 2012.
+      *  All rights reserved.
+      *
+      *  This sample code is supplied for demonstration purposes only
+      *  on an "as is" basis and "is for use at your own risk".
+      *
+      *<CR_TAG_DEMO_END>
+      *  THIS PROGRAM IS INVOKED BY THE 'AC12' TRANSACTION, STARTED BY
+      *  ACCT01'S SRCH-FULL PARAGRAPH WHEN A NAME SEARCH IS ENTERED
+      *  WITH REQUEST TYPE 'L'.  ACCT01 ONLY EVER SHOWS THE FIRST
+      *  MAX-LINES MATCHES ON THE 3270 SCREEN; THIS PROGRAM RUNS
+      *  DETACHED FROM THE TERMINAL THAT ASKED FOR THE SEARCH AND
+      *  PRINTS EVERY MATCHING NAME, WITH NO LINE LIMIT, TO THE
+      *  PRINTER TERMID ACCT01 PASSED ON THE START COMMAND.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  MISC.
+           02  MSG-NO                 PIC S9(4) COMP VALUE +0.
+           02  COMMAREA-FOR-ACCT04.
+               04  ERR-PGRMID         PIC X(8) VALUE 'ACCT12'.
+               04  ERR-FN             PIC X.
+               04  ERR-RCODE          PIC X.
+           02  LINE-CNT               PIC S9(4) COMP VALUE +0.
+           02  BRKEY.
+               04  BRKEY-SNAME        PIC X(12).
+           02  BRKEY-ACCT             PIC X(5).
+           02  LIST-CTRL.
+               04  LC-SNAME           PIC X(12).
+               04  LC-MAX-SNAME       PIC X(12).
+               04  LC-MIN-FNAME       PIC X(7).
+               04  LC-MAX-FNAME       PIC X(7).
+           02  HEAD-LINE.
+               04  FILLER             PIC X(20) VALUE
+                   'FULL NAME LIST     '.
+               04  HL-SNAME           PIC X(18) VALUE SPACES.
+           02  DETAIL-LINE.
+               04  DL-ACCT            PIC X(5).
+               04  FILLER             PIC X(3) VALUE SPACES.
+               04  DL-SNAME           PIC X(18).
+               04  FILLER             PIC X(2) VALUE SPACES.
+               04  DL-FNAME           PIC X(12).
+               04  FILLER             PIC X(2) VALUE SPACES.
+               04  DL-ADDR1           PIC X(24).
+           02  TRAIL-LINE              PIC X(40) VALUE SPACES.
+       01  ACCTREC.
+           COPY ACCTREC.
+       LINKAGE SECTION.
+       01  DFHCOMMAREA                PIC X(1).
+       PROCEDURE DIVISION.
+           EXEC CICS HANDLE CONDITION
+                     NOTFND(LIST-DONE)
+                     ERROR(OTHER-ERRORS) END-EXEC.
+           EXEC CICS RETRIEVE INTO(LIST-CTRL) LENGTH(38) END-EXEC.
+           MOVE LC-SNAME TO BRKEY-SNAME, HL-SNAME.
+           MOVE LOW-VALUES TO BRKEY-ACCT.
+           MOVE HL-SNAME TO HEAD-LINE (21:18).
+           EXEC CICS SEND TEXT FROM(HEAD-LINE) LENGTH(38)
+               ERASE END-EXEC.
+           EXEC CICS STARTBR DATASET('ACCTIX') RIDFLD(BRKEY) GTEQ
+               END-EXEC.
+       LIST-LOOP.
+           EXEC CICS HANDLE CONDITION ENDFILE(LIST-DONE) END-EXEC.
+           EXEC CICS READNEXT DATASET('ACCTIX') INTO(ACCTREC)
+               LENGTH(383) RIDFLD(BRKEY) END-EXEC.
+           IF SNAMEDO IN ACCTREC > LC-MAX-SNAME GO TO LIST-DONE.
+           IF FNAMEDO IN ACCTREC < LC-MIN-FNAME OR
+               FNAMEDO IN ACCTREC > LC-MAX-FNAME, GO TO LIST-LOOP.
+           ADD 1 TO LINE-CNT.
+           MOVE ACCTDO IN ACCTREC TO DL-ACCT.
+           MOVE SNAMEDO IN ACCTREC TO DL-SNAME.
+           MOVE FNAMEDO IN ACCTREC TO DL-FNAME.
+           MOVE ADDR1DO IN ACCTREC TO DL-ADDR1.
+           EXEC CICS SEND TEXT FROM(DETAIL-LINE) LENGTH(66)
+               ACCUM END-EXEC.
+           GO TO LIST-LOOP.
+       LIST-DONE.
+           EXEC CICS ENDBR DATASET('ACCTIX') NOHANDLE END-EXEC.
+           IF LINE-CNT = 0, MOVE 'NO MATCHING NAMES ON FILE' TO
+               TRAIL-LINE (1:26)
+           ELSE MOVE 'END OF LIST' TO TRAIL-LINE (1:11).
+           EXEC CICS SEND TEXT FROM(TRAIL-LINE) LENGTH(40)
+               ACCUM PRINT END-EXEC.
+           GOBACK.
+       OTHER-ERRORS.
+           MOVE EIBFN TO ERR-FN, MOVE EIBRCODE TO ERR-RCODE.
+           EXEC CICS HANDLE CONDITION ERROR END-EXEC.
+           EXEC CICS LINK PROGRAM('ACCT04')
+               COMMAREA(COMMAREA-FOR-ACCT04) LENGTH(10) END-EXEC.
+           GOBACK.
