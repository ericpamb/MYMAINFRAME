@@ -0,0 +1,63 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCT17.
+      *<CR_TAG_DEMO_BEGIN>
+      *
+      *  Copyright (C) Micro Focus 2012.
+      *  All rights reserved.
+      *
+      *  This sample code is supplied for demonstration purposes only
+      *  on an "as is" basis and "is for use at your own risk".
+      *
+      *<CR_TAG_DEMO_END>
+      *  THIS PROGRAM IS INVOKED BY THE 'AC17' TRANSACTION.  IT SHOULD
+      *  BE STARTED ONCE, EITHER BY THE PLT AT CICS STARTUP (SEE THE
+      *  WS-INIT-PLTPI CONDITION IN ACCT01) OR BY AN OPERATOR, AND FROM
+      *  THEN ON KEEPS ITSELF RUNNING WITH AN EXEC CICS START INTERVAL
+      *  AT THE END OF EACH PASS.  EACH PASS BROWSES ACCTWEB, THE
+      *  TRACKING DATASET ACCT01 WRITES TO EVERY TIME A FRESH WEB NAME
+      *  SEARCH STARTS A NEW TS QUEUE, AND DROPS ANY QUEUE THAT WAS
+      *  STARTED BEFORE TODAY - A CALLER WHO NEVER CAME BACK TO PAGE
+      *  THROUGH TO THE END OF THEIR SEARCH WOULD OTHERWISE LEAVE THAT
+      *  QUEUE SITTING IN TS STORAGE FOREVER.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  MISC.
+           02  MSG-NO                 PIC S9(4) COMP VALUE +0.
+           02  COMMAREA-FOR-ACCT04.
+               04  ERR-PGRMID         PIC X(8) VALUE 'ACCT17'.
+               04  ERR-FN             PIC X.
+               04  ERR-RCODE          PIC X.
+           02  WS-SWEEP-CNT           PIC S9(4) COMP VALUE +0.
+           02  WS-TODAY               PIC S9(7) COMP-3 VALUE +0.
+           COPY ACCTWEB.
+       LINKAGE SECTION.
+       01  DFHCOMMAREA                PIC X(1).
+       PROCEDURE DIVISION.
+           EXEC CICS HANDLE CONDITION
+                     ENDFILE(SWEEP-DONE)
+                     NOTFND(SWEEP-DONE)
+                     ERROR(OTHER-ERRORS) END-EXEC.
+           MOVE EIBDATE TO WS-TODAY.
+           MOVE LOW-VALUES TO WEB-QID.
+           EXEC CICS STARTBR DATASET('ACCTWEB') RIDFLD(WEB-QID) GTEQ
+               END-EXEC.
+       SWEEP-LOOP.
+           EXEC CICS READNEXT DATASET('ACCTWEB') INTO(ACCTWEB-REC)
+               LENGTH(16) RIDFLD(WEB-QID) END-EXEC.
+           IF WEB-DATE = WS-TODAY GO TO SWEEP-LOOP.
+           EXEC CICS DELETEQ TS QUEUE(WEB-QID) NOHANDLE END-EXEC.
+           EXEC CICS DELETE DATASET('ACCTWEB') RIDFLD(WEB-QID)
+               NOHANDLE END-EXEC.
+           ADD 1 TO WS-SWEEP-CNT.
+           GO TO SWEEP-LOOP.
+       SWEEP-DONE.
+           EXEC CICS ENDBR DATASET('ACCTWEB') NOHANDLE END-EXEC.
+           EXEC CICS START TRANSID('AC17') INTERVAL(240000) END-EXEC.
+           GOBACK.
+       OTHER-ERRORS.
+           MOVE EIBFN TO ERR-FN, MOVE EIBRCODE TO ERR-RCODE.
+           EXEC CICS HANDLE CONDITION ERROR END-EXEC.
+           EXEC CICS LINK PROGRAM('ACCT04')
+               COMMAREA(COMMAREA-FOR-ACCT04) LENGTH(10) END-EXEC.
+           GOBACK.
