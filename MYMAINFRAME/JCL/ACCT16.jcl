@@ -0,0 +1,13 @@
+//ACCT16J  JOB (ACCTG),'DUPLICATE CUSTOMER SCAN',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//*  ACCT16 - POSSIBLE DUPLICATE CUSTOMER SCAN                    *
+//*  READS ACCTIX (THE SURNAME-KEYED PATH OVER ACCTFIL) IN        *
+//*  SURNAME/FIRST-NAME ORDER AND FLAGS ADJACENT ACCOUNTS THAT     *
+//*  SHARE THE SAME NAME UNDER TWO DIFFERENT ACCOUNT NUMBERS.      *
+//*  RUN ON REQUEST, NOT ON A FIXED SCHEDULE.                      *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=ACCT16
+//ACCTIX   DD DSN=PROD.ACCOUNT.ACCTIX,DISP=SHR
+//DUPRPT   DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
