@@ -0,0 +1,15 @@
+//ACCT13J  JOB (ACCTG),'MONTHLY STATEMENT RUN',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//*  ACCT13 - MONTHLY STATEMENT RUN                                *
+//*  READS ACCTFIL SEQUENTIALLY AND PRINTS A STATEMENT FOR EVERY  *
+//*  ACCOUNT (OR THE ONE ACCOUNT NAMED ON CARDIN) SHOWING NAME,    *
+//*  ADDRESS, BALANCE AND ALL THREE PAY-HIST CYCLES.  RUN EACH     *
+//*  MONTH AFTER THE CYCLE-CUT BATCH (ACCT15) HAS POSTED THE NEW   *
+//*  BILLING ENTRIES.                                              *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=ACCT13
+//ACCTFIL  DD DSN=PROD.ACCOUNT.ACCTFIL,DISP=SHR
+//CARDIN   DD *
+//STMTRPT  DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
