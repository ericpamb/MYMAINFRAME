@@ -0,0 +1,13 @@
+//ACCT10J  JOB (ACCTG),'COLLECTIONS WORKLIST',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//*  ACCT10 - MONTHLY COLLECTIONS WORKLIST                        *
+//*  READS ACCTFIL SEQUENTIALLY AND PRINTS WORKLIST TO WORKLIST,  *
+//*  MOST CYCLES-BEHIND FIRST.  RUN EARLY EACH MONTH AFTER THE    *
+//*  CYCLE-CUT BATCH (ACCT15) HAS POSTED THE NEW BILLING ENTRIES. *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=ACCT10
+//ACCTFIL  DD DSN=PROD.ACCOUNT.ACCTFIL,DISP=SHR
+//SORTWK1  DD UNIT=SYSDA,SPACE=(CYL,(5,5))
+//WORKLIST DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
