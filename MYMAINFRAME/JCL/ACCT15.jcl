@@ -0,0 +1,12 @@
+//ACCT15J  JOB (ACCTG),'MONTH-END CYCLE CUT',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//*  ACCT15 - MONTH-END CYCLE-CUT                                 *
+//*  ARCHIVES THE OLDEST PAY-HIST CYCLE OFF ACCTFIL TO ACCTARC,   *
+//*  ROLLS THE REMAINING CYCLES DOWN AND OPENS THE NEW CYCLE.     *
+//*  RUN ONCE A MONTH, BEFORE ACCT10'S COLLECTIONS WORKLIST.      *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=ACCT15
+//ACCTFIL  DD DSN=PROD.ACCOUNT.ACCTFIL,DISP=OLD
+//ACCTARC  DD DSN=PROD.ACCOUNT.ACCTARC,DISP=MOD
+//SYSOUT   DD SYSOUT=*
