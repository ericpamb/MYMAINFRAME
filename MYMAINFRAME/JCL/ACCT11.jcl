@@ -0,0 +1,15 @@
+//ACCT11J  JOB (ACCTG),'ARCHIVED PAYMENT HISTORY',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//*  ACCT11 - ARCHIVED PAYMENT HISTORY REPORT                     *
+//*  READS ACCTARC SEQUENTIALLY AND PRINTS EVERY ARCHIVED CYCLE   *
+//*  FOR THE ACCOUNT NUMBER SUPPLIED ON CARDIN (BLANK = ALL       *
+//*  ACCOUNTS), OLDEST CYCLE FIRST.  RUN ON REQUEST, NOT ON A     *
+//*  FIXED SCHEDULE.                                              *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=ACCT11
+//ACCTARC  DD DSN=PROD.ACCOUNT.ACCTARC,DISP=SHR
+//CARDIN   DD *
+//SORTWK1  DD UNIT=SYSDA,SPACE=(CYL,(5,5))
+//HISTRPT  DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
